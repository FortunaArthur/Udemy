@@ -0,0 +1,30 @@
+      *    FDFUNCIONARIO.cob - Layout do Registro de Funcionario
+      *    FUNCIONARIO-SITUACAO ganhou DESLIGADO e AFASTADO, alem de
+      *    ATIVO/INATIVO, pra dar o que processamento de desligamento
+      *    e afastamento precisa pra diferenciar 1 caso do outro.
+      *    FUNCIONARIO-DEPENDENTE ganhou DEPENDENTE-DATA-NASCIMENTO.
+       FD ARQUIVO-FUNCIONARIO.
+
+       01  FUNCIONARIO-REGISTRO.
+           05 FUNCIONARIO-CODIGO PIC 9(4).
+           05 FUNCIONARIO-NOME PIC X(20).
+           05 FUNCIONARIO-ENDERECO PIC X(50).
+           05 FUNCIONARIO-TELEFONE PIC X(15).
+           05 FUNCIONARIO-EMAIL PIC X(30).
+           05 FUNCIONARIO-SALARIO PIC 9(4)V9(2).
+           05 FUNCIONARIO-DEPARTAMENTO PIC X(20).
+           05 FUNCIONARIO-SITUACAO PIC X.
+               88 FUNCIONARIO-ATIVO VALUE "A".
+               88 FUNCIONARIO-INATIVO VALUE "I".
+               88 FUNCIONARIO-DESLIGADO VALUE "D".
+               88 FUNCIONARIO-AFASTADO VALUE "F".
+           05 FUNCIONARIO-ESCOLARIDADE PIC X.
+               88 ENSINO-FUNDAMENTAL VALUE "F".
+               88 ENSINO-MEDIO VALUE "M".
+               88 ENSINO-SUPERIOR VALUE "S".
+           05 FUNCIONARIO-CPF PIC 9(11).
+           05 FUNCIONARIO-QTDE-DEPENDENTES PIC 9(2).
+           05 FUNCIONARIO-DEPENDENTE OCCURS 5 TIMES.
+               10 DEPENDENTE-NOME PIC X(20).
+               10 DEPENDENTE-PARENTESCO PIC X(15).
+               10 DEPENDENTE-DATA-NASCIMENTO PIC 9(6).
