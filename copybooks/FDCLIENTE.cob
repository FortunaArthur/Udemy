@@ -0,0 +1,18 @@
+      *    FDCLIENTE.cob - Layout do Registro de Cliente
+       FD ARQUIVO-CLIENTE.
+
+       01  CLIENTE-REGISTRO.
+           05 CLIENTE-CODIGO PIC 9(6).
+           05 CLIENTE-NOME PIC X(20).
+           05 CLIENTE-ENDERECO PIC X(50).
+           05 CLIENTE-TELEFONE PIC X(15).
+           05 CLIENTE-EMAIL PIC X(30).
+           05 CLIENTE-STATUS PIC X.
+               88 CLIENTE-ATIVO VALUE "A".
+               88 CLIENTE-INATIVO VALUE "I".
+           05 CLIENTE-DATA-CADASTRO PIC 9(6).
+           05 CLIENTE-FILIAL PIC X(4).
+           05 CLIENTE-QTDE-ENDERECOS PIC 9.
+           05 CLIENTE-ENDERECO-ANTERIOR OCCURS 5 TIMES.
+               10 CLIENTE-ENDERECO-HIST PIC X(50).
+               10 CLIENTE-ENDERECO-HIST-DATA PIC 9(6).
