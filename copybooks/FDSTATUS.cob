@@ -0,0 +1,18 @@
+      *    FDSTATUS.cob - Layout da Linha de Status de Fim de Execucao
+       FD ARQUIVO-STATUS-EXECUCAO.
+
+       01  LINHA-STATUS-EXECUCAO.
+           05 STATUS-PROGRAMA PIC X(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 STATUS-DATA PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 STATUS-HORA.
+               10 STATUS-HORA-HH PIC 99.
+               10 STATUS-HORA-MM PIC 99.
+               10 STATUS-HORA-SS PIC 99.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 STATUS-CODIGO-RETORNO PIC 9.
+               88 STATUS-EXECUCAO-OK VALUE 0.
+               88 STATUS-EXECUCAO-COM-ERRO VALUE 8.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 STATUS-TOTAL-PROCESSADO PIC 9(6).
