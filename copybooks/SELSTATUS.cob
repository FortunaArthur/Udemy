@@ -0,0 +1,7 @@
+      *    SELSTATUS.cob - SELECT do Arquivo de Status de Fim de Execucao
+      *    Arquivo sequencial onde cada job anexa uma linha ao terminar
+      *    a execucao, para outro job ou operador conferir o resultado
+      *    sem precisar ler o console.
+           SELECT ARQUIVO-STATUS-EXECUCAO
+           ASSIGN TO "status_execucoes.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
