@@ -0,0 +1,18 @@
+      *    FDHISTCLIENTE.cob - Layout da Trilha de Auditoria de Clientes
+      *    Registro gravado em hist_clientes.dat pelo PROG32 a cada
+      *    inclusao/alteracao/exclusao de cliente, e lido pelo PROG49
+      *    no relatorio de clientes novos no periodo.
+       FD ARQUIVO-HISTORICO.
+
+       01  LINHA-HISTORICO.
+           05 HIST-DATA PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 HIST-HORA PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 HIST-OPERACAO PIC X.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 HIST-OPERADOR PIC X(10).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 HIST-CODIGO PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 HIST-NOME PIC X(20).
