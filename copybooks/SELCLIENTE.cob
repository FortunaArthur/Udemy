@@ -0,0 +1,9 @@
+      *    SELCLIENTE.cob - SELECT do Arquivo de Clientes
+      *    Indexado por CLIENTE-CODIGO para permitir acesso direto
+      *    a 1 cliente sem varrer o arquivo inteiro.
+           SELECT OPTIONAL ARQUIVO-CLIENTE
+           ASSIGN TO "clientes.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLIENTE-CODIGO
+           FILE STATUS IS CLIENTE-FILE-STATUS.
