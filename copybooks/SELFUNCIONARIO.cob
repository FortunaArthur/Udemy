@@ -0,0 +1,13 @@
+      *    SELFUNCIONARIO.cob - SELECT do Arquivo de Funcionarios
+      *    Indexado por FUNCIONARIO-CODIGO para permitir acesso direto
+      *    a 1 funcionario sem varrer o arquivo inteiro.
+      *    Chave alternativa por FUNCIONARIO-NOME, com duplicatas, pra
+      *    permitir busca por nome sem varrer o arquivo pela chave
+      *    primaria.
+           SELECT OPTIONAL ARQUIVO-FUNCIONARIO
+           ASSIGN TO "funcionarios.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FUNCIONARIO-CODIGO
+           ALTERNATE RECORD KEY IS FUNCIONARIO-NOME WITH DUPLICATES
+           FILE STATUS IS FUNCIONARIO-FILE-STATUS.
