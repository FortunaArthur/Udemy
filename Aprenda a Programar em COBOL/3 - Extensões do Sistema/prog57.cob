@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG57.
+      *    Programa do Menu Principal de Cadastros
+      *    Reune o cadastro de clientes (PROG32), o relatorio de
+      *    clientes (PROG33) e o cadastro de funcionarios (PROG37) num
+      *    unico ponto de entrada, pra o operador nao precisar saber
+      *    qual programa chamar pra cada tarefa do dia-a-dia.
+      *
+      *    HISTORICO DE ALTERACOES
+      *    Incluido CANCEL apos cada CALL, pra PROG32/33/37 recarregar
+      *    do zero na proxima chamada - sem isso a WORKING-STORAGE
+      *    deles (totais, flags de erro) ficava com o valor da
+      *    chamada anterior ao escolher a mesma opcao 2 vezes.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  OPCAO-MENU PIC X.
+           88 OPCAO-CADASTRO-CLIENTES VALUE "1".
+           88 OPCAO-RELATORIO-CLIENTES VALUE "2".
+           88 OPCAO-CADASTRO-FUNCIONARIOS VALUE "3".
+           88 OPCAO-SAIR VALUE "4".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE SPACE TO OPCAO-MENU.
+           PERFORM PROCESSA-OPCAO UNTIL OPCAO-SAIR.
+
+       PROGRAM-DONE.
+           DISPLAY "MENU FINALIZADO".
+           STOP RUN.
+
+       PROCESSA-OPCAO.
+           PERFORM EXIBE-MENU.
+           PERFORM INFORMA-OPCAO.
+
+           IF OPCAO-CADASTRO-CLIENTES
+               CALL "PROG32"
+               CANCEL "PROG32"
+           ELSE
+               IF OPCAO-RELATORIO-CLIENTES
+                   CALL "PROG33"
+                   CANCEL "PROG33"
+               ELSE
+                   IF OPCAO-CADASTRO-FUNCIONARIOS
+                       CALL "PROG37"
+                       CANCEL "PROG37"
+                   ELSE
+                       IF NOT OPCAO-SAIR
+                           DISPLAY "OPCAO INVALIDA"
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       EXIBE-MENU.
+           DISPLAY "-----------------------------------------".
+           DISPLAY "1 - CADASTRO DE CLIENTES".
+           DISPLAY "2 - RELATORIO DE CLIENTES".
+           DISPLAY "3 - CADASTRO DE FUNCIONARIOS".
+           DISPLAY "4 - SAIR".
+
+       INFORMA-OPCAO.
+           DISPLAY "INFORME A OPCAO DESEJADA:".
+           ACCEPT OPCAO-MENU.
