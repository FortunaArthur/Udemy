@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG43.
+      *    Programa de Merge/Purge de Extratos de Clientes
+      *    Usa o verbo MERGE para combinar dois extratos de clientes,
+      *    ja ordenados por email, num unico lote, descartando pela
+      *    PURGA-DUPLICADOS os emails que aparecem em mais de um
+      *    extrato, pra nao duplicar cliente quando o mesmo cadastro
+      *    vem em extratos de origens diferentes.
+      *
+      *    HISTORICO DE ALTERACOES
+      *    Os extratos de entrada passaram a trazer o cadastro
+      *    completo do cliente (status, data de cadastro, filial e
+      *    historico de enderecos), no mesmo layout de
+      *    CLIENTE-REGISTRO, e o resultado do merge/purge passou a
+      *    ser gravado direto no cadastro indexado ARQUIVO-CLIENTE,
+      *    em vez de num extrato consolidado separado. A deteccao de
+      *    duplicidade passou a ser pelo CLIENTE-EMAIL, e nao mais
+      *    pelo codigo, ja que o mesmo cliente pode chegar com
+      *    codigos diferentes em extratos de origens diferentes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-EXTRATO-1
+           ASSIGN TO "extrato1.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-EXTRATO-2
+           ASSIGN TO "extrato2.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY "SELCLIENTE.cob".
+
+           SELECT ARQUIVO-MERGE
+           ASSIGN TO "prog43.srt".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQUIVO-EXTRATO-1.
+
+       01  LINHA-EXTRATO-1.
+           05 EXT1-CODIGO PIC 9(6).
+           05 EXT1-NOME PIC X(20).
+           05 EXT1-ENDERECO PIC X(50).
+           05 EXT1-TELEFONE PIC X(15).
+           05 EXT1-EMAIL PIC X(30).
+           05 EXT1-STATUS PIC X.
+           05 EXT1-DATA-CADASTRO PIC 9(6).
+           05 EXT1-FILIAL PIC X(4).
+           05 EXT1-QTDE-ENDERECOS PIC 9.
+           05 EXT1-ENDERECO-ANTERIOR OCCURS 5 TIMES.
+               10 EXT1-ENDERECO-HIST PIC X(50).
+               10 EXT1-ENDERECO-HIST-DATA PIC 9(6).
+
+       FD ARQUIVO-EXTRATO-2.
+
+       01  LINHA-EXTRATO-2.
+           05 EXT2-CODIGO PIC 9(6).
+           05 EXT2-NOME PIC X(20).
+           05 EXT2-ENDERECO PIC X(50).
+           05 EXT2-TELEFONE PIC X(15).
+           05 EXT2-EMAIL PIC X(30).
+           05 EXT2-STATUS PIC X.
+           05 EXT2-DATA-CADASTRO PIC 9(6).
+           05 EXT2-FILIAL PIC X(4).
+           05 EXT2-QTDE-ENDERECOS PIC 9.
+           05 EXT2-ENDERECO-ANTERIOR OCCURS 5 TIMES.
+               10 EXT2-ENDERECO-HIST PIC X(50).
+               10 EXT2-ENDERECO-HIST-DATA PIC 9(6).
+
+           COPY "FDCLIENTE.cob".
+
+       SD  ARQUIVO-MERGE.
+
+       01  REGISTRO-MERGE.
+           05 MERGE-CODIGO PIC 9(6).
+           05 MERGE-NOME PIC X(20).
+           05 MERGE-ENDERECO PIC X(50).
+           05 MERGE-TELEFONE PIC X(15).
+           05 MERGE-EMAIL PIC X(30).
+           05 MERGE-STATUS PIC X.
+           05 MERGE-DATA-CADASTRO PIC 9(6).
+           05 MERGE-FILIAL PIC X(4).
+           05 MERGE-QTDE-ENDERECOS PIC 9.
+           05 MERGE-ENDERECO-ANTERIOR OCCURS 5 TIMES.
+               10 MERGE-ENDERECO-HIST PIC X(50).
+               10 MERGE-ENDERECO-HIST-DATA PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-FILE-STATUS PIC X(2).
+
+       01  FINAL-MERGE PIC X VALUE "N".
+       01  ULTIMO-EMAIL-GRAVADO PIC X(30) VALUE SPACE.
+       01  PRIMEIRO-REGISTRO-FLAG PIC X VALUE "S".
+           88 JA-GRAVOU-ALGUM VALUE "N".
+           88 AINDA-NAO-GRAVOU VALUE "S".
+
+       01  TOTAL-CONSOLIDADOS PIC 9(6) VALUE 0.
+       01  TOTAL-PURGADOS PIC 9(6) VALUE 0.
+       01  INDICE-ENDERECO PIC 9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           MERGE ARQUIVO-MERGE
+               ON ASCENDING KEY MERGE-EMAIL
+               USING ARQUIVO-EXTRATO-1 ARQUIVO-EXTRATO-2
+               OUTPUT PROCEDURE IS PURGA-DUPLICADOS.
+
+           DISPLAY "EXTRATOS CONSOLIDADOS NO CADASTRO DE CLIENTES".
+           DISPLAY "TOTAL DE CLIENTES CONSOLIDADOS: "
+               TOTAL-CONSOLIDADOS.
+           DISPLAY "TOTAL DE EMAILS DUPLICADOS PURGADOS: "
+               TOTAL-PURGADOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       PURGA-DUPLICADOS.
+      *    Le o resultado do MERGE na ordem do email e so grava no
+      *    cadastro de clientes quando o email for diferente do
+      *    ultimo gravado
+           OPEN I-O ARQUIVO-CLIENTE.
+           PERFORM RETORNA-PROXIMO-MERGE.
+           PERFORM GRAVA-SE-NAO-DUPLICADO UNTIL FINAL-MERGE = "S".
+           CLOSE ARQUIVO-CLIENTE.
+
+       RETORNA-PROXIMO-MERGE.
+           RETURN ARQUIVO-MERGE
+               AT END MOVE "S" TO FINAL-MERGE.
+
+       GRAVA-SE-NAO-DUPLICADO.
+           IF AINDA-NAO-GRAVOU
+               OR MERGE-EMAIL NOT = ULTIMO-EMAIL-GRAVADO
+               MOVE MERGE-CODIGO TO CLIENTE-CODIGO
+               MOVE MERGE-NOME TO CLIENTE-NOME
+               MOVE MERGE-ENDERECO TO CLIENTE-ENDERECO
+               MOVE MERGE-TELEFONE TO CLIENTE-TELEFONE
+               MOVE MERGE-EMAIL TO CLIENTE-EMAIL
+               MOVE MERGE-STATUS TO CLIENTE-STATUS
+               MOVE MERGE-DATA-CADASTRO TO CLIENTE-DATA-CADASTRO
+               MOVE MERGE-FILIAL TO CLIENTE-FILIAL
+               MOVE MERGE-QTDE-ENDERECOS TO CLIENTE-QTDE-ENDERECOS
+               PERFORM COPIA-ENDERECO-ANTERIOR
+                   VARYING INDICE-ENDERECO FROM 1 BY 1
+                   UNTIL INDICE-ENDERECO > 5
+               WRITE CLIENTE-REGISTRO
+                   INVALID KEY
+                       DISPLAY "CODIGO " CLIENTE-CODIGO
+                           " JA EXISTE NO CADASTRO, REGISTRO IGNORADO"
+                   NOT INVALID KEY
+                       ADD 1 TO TOTAL-CONSOLIDADOS
+               END-WRITE
+               MOVE MERGE-EMAIL TO ULTIMO-EMAIL-GRAVADO
+               SET JA-GRAVOU-ALGUM TO TRUE
+           ELSE
+               ADD 1 TO TOTAL-PURGADOS
+           END-IF.
+           PERFORM RETORNA-PROXIMO-MERGE.
+
+       COPIA-ENDERECO-ANTERIOR.
+           MOVE MERGE-ENDERECO-HIST(INDICE-ENDERECO) TO
+               CLIENTE-ENDERECO-HIST(INDICE-ENDERECO).
+           MOVE MERGE-ENDERECO-HIST-DATA(INDICE-ENDERECO) TO
+               CLIENTE-ENDERECO-HIST-DATA(INDICE-ENDERECO).
