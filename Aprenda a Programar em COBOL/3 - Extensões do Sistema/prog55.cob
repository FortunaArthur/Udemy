@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG55.
+      *    Programa do Auditor de Truncamento de Campos
+      *    Generaliza as demos do PROG24/PROG25 (que so mostravam o
+      *    texto cortando pela direita e o numero cortando pela
+      *    esquerda em tamanhos fixos): aqui o programa varre os
+      *    cadastros reais de ARQUIVO-CLIENTE e ARQUIVO-FUNCIONARIO e
+      *    audita, contra os tamanhos PIC ja definidos em
+      *    FDCLIENTE.cob/FDFUNCIONARIO.cob, se algum campo esta
+      *    ocupando a largura inteira do seu PIC - sinal de que o
+      *    valor de origem pode ter sido cortado pra caber no
+      *    cadastro.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLIENTE.cob".
+           COPY "SELFUNCIONARIO.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+           COPY "FDFUNCIONARIO.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-FILE-STATUS PIC X(2).
+       01  FUNCIONARIO-FILE-STATUS PIC X(2).
+       01  FINAL-CLIENTES PIC X.
+       01  FINAL-FUNCIONARIOS PIC X.
+
+       01  AUDIT-CODIGO-TEXTO PIC X(6).
+       01  AUDIT-CAMPO-NOME PIC X(20).
+       01  AUDIT-CAMPO PIC X(50).
+       01  AUDIT-TAMANHO-MAXIMO PIC 99.
+       01  AUDIT-TAMANHO-OCUPADO PIC 99.
+
+       01  INDICE-DEPENDENTE PIC 9(2).
+
+       01  TOTAL-CAMPOS-AUDITADOS PIC 9(6) VALUE 0.
+       01  TOTAL-CAMPOS-NO-LIMITE PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           PERFORM AUDITA-CLIENTES.
+           PERFORM AUDITA-FUNCIONARIOS.
+
+           DISPLAY "---------------------------------------------".
+           DISPLAY "TOTAL DE CAMPOS AUDITADOS: "
+               TOTAL-CAMPOS-AUDITADOS.
+           DISPLAY "TOTAL DE CAMPOS NO LIMITE DO PIC: "
+               TOTAL-CAMPOS-NO-LIMITE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       AUDITA-CLIENTES.
+           OPEN INPUT ARQUIVO-CLIENTE.
+           MOVE "N" TO FINAL-CLIENTES.
+           PERFORM LER-PROXIMO-CLIENTE.
+           PERFORM AUDITA-REGISTRO-CLIENTE UNTIL FINAL-CLIENTES = "S".
+           CLOSE ARQUIVO-CLIENTE.
+
+       LER-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END MOVE "S" TO FINAL-CLIENTES.
+
+       AUDITA-REGISTRO-CLIENTE.
+           IF FINAL-CLIENTES = "N"
+               MOVE CLIENTE-CODIGO TO AUDIT-CODIGO-TEXTO
+               MOVE "CLIENTE-NOME" TO AUDIT-CAMPO-NOME
+               MOVE 20 TO AUDIT-TAMANHO-MAXIMO
+               MOVE SPACE TO AUDIT-CAMPO
+               MOVE CLIENTE-NOME TO AUDIT-CAMPO
+               PERFORM AUDITA-CAMPO
+
+               MOVE "CLIENTE-ENDERECO" TO AUDIT-CAMPO-NOME
+               MOVE 50 TO AUDIT-TAMANHO-MAXIMO
+               MOVE SPACE TO AUDIT-CAMPO
+               MOVE CLIENTE-ENDERECO TO AUDIT-CAMPO
+               PERFORM AUDITA-CAMPO
+
+               MOVE "CLIENTE-TELEFONE" TO AUDIT-CAMPO-NOME
+               MOVE 15 TO AUDIT-TAMANHO-MAXIMO
+               MOVE SPACE TO AUDIT-CAMPO
+               MOVE CLIENTE-TELEFONE TO AUDIT-CAMPO
+               PERFORM AUDITA-CAMPO
+
+               MOVE "CLIENTE-EMAIL" TO AUDIT-CAMPO-NOME
+               MOVE 30 TO AUDIT-TAMANHO-MAXIMO
+               MOVE SPACE TO AUDIT-CAMPO
+               MOVE CLIENTE-EMAIL TO AUDIT-CAMPO
+               PERFORM AUDITA-CAMPO
+           END-IF.
+           PERFORM LER-PROXIMO-CLIENTE.
+
+       AUDITA-FUNCIONARIOS.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           MOVE "N" TO FINAL-FUNCIONARIOS.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM AUDITA-REGISTRO-FUNCIONARIO
+               UNTIL FINAL-FUNCIONARIOS = "S".
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+       LER-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END MOVE "S" TO FINAL-FUNCIONARIOS.
+
+       AUDITA-REGISTRO-FUNCIONARIO.
+           IF FINAL-FUNCIONARIOS = "N"
+               MOVE FUNCIONARIO-CODIGO TO AUDIT-CODIGO-TEXTO
+               MOVE "FUNCIONARIO-NOME" TO AUDIT-CAMPO-NOME
+               MOVE 20 TO AUDIT-TAMANHO-MAXIMO
+               MOVE SPACE TO AUDIT-CAMPO
+               MOVE FUNCIONARIO-NOME TO AUDIT-CAMPO
+               PERFORM AUDITA-CAMPO
+
+               MOVE "FUNCIONARIO-ENDERECO" TO AUDIT-CAMPO-NOME
+               MOVE 50 TO AUDIT-TAMANHO-MAXIMO
+               MOVE SPACE TO AUDIT-CAMPO
+               MOVE FUNCIONARIO-ENDERECO TO AUDIT-CAMPO
+               PERFORM AUDITA-CAMPO
+
+               MOVE "FUNCIONARIO-TELEFONE" TO AUDIT-CAMPO-NOME
+               MOVE 15 TO AUDIT-TAMANHO-MAXIMO
+               MOVE SPACE TO AUDIT-CAMPO
+               MOVE FUNCIONARIO-TELEFONE TO AUDIT-CAMPO
+               PERFORM AUDITA-CAMPO
+
+               MOVE "FUNCIONARIO-EMAIL" TO AUDIT-CAMPO-NOME
+               MOVE 30 TO AUDIT-TAMANHO-MAXIMO
+               MOVE SPACE TO AUDIT-CAMPO
+               MOVE FUNCIONARIO-EMAIL TO AUDIT-CAMPO
+               PERFORM AUDITA-CAMPO
+
+               MOVE "FUNCIONARIO-DEPARTAMENTO" TO AUDIT-CAMPO-NOME
+               MOVE 20 TO AUDIT-TAMANHO-MAXIMO
+               MOVE SPACE TO AUDIT-CAMPO
+               MOVE FUNCIONARIO-DEPARTAMENTO TO AUDIT-CAMPO
+               PERFORM AUDITA-CAMPO
+
+               PERFORM AUDITA-DEPENDENTE
+                   VARYING INDICE-DEPENDENTE FROM 1 BY 1
+                   UNTIL INDICE-DEPENDENTE >
+                       FUNCIONARIO-QTDE-DEPENDENTES
+           END-IF.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+
+       AUDITA-DEPENDENTE.
+           MOVE "DEPENDENTE-NOME" TO AUDIT-CAMPO-NOME.
+           MOVE 20 TO AUDIT-TAMANHO-MAXIMO.
+           MOVE SPACE TO AUDIT-CAMPO.
+           MOVE DEPENDENTE-NOME(INDICE-DEPENDENTE) TO AUDIT-CAMPO.
+           PERFORM AUDITA-CAMPO.
+
+           MOVE "DEPENDENTE-PARENTESCO" TO AUDIT-CAMPO-NOME.
+           MOVE 15 TO AUDIT-TAMANHO-MAXIMO.
+           MOVE SPACE TO AUDIT-CAMPO.
+           MOVE DEPENDENTE-PARENTESCO(INDICE-DEPENDENTE) TO
+               AUDIT-CAMPO.
+           PERFORM AUDITA-CAMPO.
+
+       AUDITA-CAMPO.
+      *    Descobre quantas posicoes do campo estao de fato ocupadas
+      *    e confere se bateu no limite do PIC, sinal de corte
+           PERFORM CALCULA-TAMANHO-OCUPADO.
+           ADD 1 TO TOTAL-CAMPOS-AUDITADOS.
+           IF AUDIT-TAMANHO-OCUPADO = AUDIT-TAMANHO-MAXIMO
+               DISPLAY "CODIGO " AUDIT-CODIGO-TEXTO " CAMPO "
+                   AUDIT-CAMPO-NOME " OCUPA TODO O PIC X("
+                   AUDIT-TAMANHO-MAXIMO ") - RISCO DE TRUNCAMENTO"
+               ADD 1 TO TOTAL-CAMPOS-NO-LIMITE
+           END-IF.
+
+       CALCULA-TAMANHO-OCUPADO.
+           MOVE AUDIT-TAMANHO-MAXIMO TO AUDIT-TAMANHO-OCUPADO.
+           PERFORM ACHA-TAMANHO-OCUPADO
+               UNTIL AUDIT-TAMANHO-OCUPADO = 0
+               OR AUDIT-CAMPO(AUDIT-TAMANHO-OCUPADO:1) NOT = SPACE.
+
+       ACHA-TAMANHO-OCUPADO.
+           SUBTRACT 1 FROM AUDIT-TAMANHO-OCUPADO.
