@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG38.
+      *    Programa para Exportar Clientes em Formato Delimitado
+      *    Le ARQUIVO-CLIENTE e grava NOME/ENDERECO/TELEFONE/EMAIL em
+      *    um arquivo separado por virgula, pro Financeiro importar
+      *    na planilha de faturamento sem retypar os clientes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLIENTE.cob".
+
+           SELECT ARQUIVO-CSV
+           ASSIGN TO "clientes_export.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+
+       FD ARQUIVO-CSV.
+
+       01  LINHA-CSV.
+           05 CSV-NOME PIC X(20).
+           05 FILLER PIC X(1) VALUE ",".
+           05 CSV-ENDERECO PIC X(50).
+           05 FILLER PIC X(1) VALUE ",".
+           05 CSV-TELEFONE PIC X(15).
+           05 FILLER PIC X(1) VALUE ",".
+           05 CSV-EMAIL PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+       01  FINAL-ARQUIVO PIC X.
+       01  CLIENTE-FILE-STATUS PIC X(2).
+       01  TOTAL-EXPORTADOS PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           OPEN INPUT ARQUIVO-CLIENTE.
+           OPEN OUTPUT ARQUIVO-CSV.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LER-PROXIMO-CLIENTE.
+           PERFORM EXPORTA-REGISTRO UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-CLIENTE.
+           CLOSE ARQUIVO-CSV.
+
+           DISPLAY "TOTAL DE CLIENTES EXPORTADOS: " TOTAL-EXPORTADOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LER-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END MOVE "S" TO FINAL-ARQUIVO.
+
+       EXPORTA-REGISTRO.
+           MOVE CLIENTE-NOME TO CSV-NOME.
+           MOVE CLIENTE-ENDERECO TO CSV-ENDERECO.
+           MOVE CLIENTE-TELEFONE TO CSV-TELEFONE.
+           MOVE CLIENTE-EMAIL TO CSV-EMAIL.
+           WRITE LINHA-CSV.
+           ADD 1 TO TOTAL-EXPORTADOS.
+           PERFORM LER-PROXIMO-CLIENTE.
