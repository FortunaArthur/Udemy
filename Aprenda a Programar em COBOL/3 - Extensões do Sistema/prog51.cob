@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG51.
+      *    Programa do Relatorio de Excecoes de Funcionarios Incompletos
+      *    Varre ARQUIVO-FUNCIONARIO e lista quem esta com ENDERECO,
+      *    TELEFONE, EMAIL ou DEPARTAMENTO em branco, SALARIO zerado
+      *    ou sem ESCOLARIDADE informada, pro RH corrigir os cadastros
+      *    incompletos antes de gerar a folha.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELFUNCIONARIO.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FINAL-ARQUIVO PIC X.
+       01  FUNCIONARIO-FILE-STATUS PIC X(2).
+       01  TOTAL-FUNCIONARIOS PIC 9(6) VALUE 0.
+       01  TOTAL-INCOMPLETOS PIC 9(6) VALUE 0.
+
+       01  PENDENCIA-FLAG PIC X.
+           88 CADASTRO-INCOMPLETO VALUE "S".
+           88 CADASTRO-COMPLETO VALUE "N".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM AVALIA-REGISTRO UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+           DISPLAY "---------------------------------------------".
+           DISPLAY "TOTAL DE FUNCIONARIOS VERIFICADOS: "
+               TOTAL-FUNCIONARIOS.
+           DISPLAY "TOTAL DE CADASTROS INCOMPLETOS: "
+               TOTAL-INCOMPLETOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LER-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END MOVE "S" TO FINAL-ARQUIVO.
+
+       AVALIA-REGISTRO.
+           ADD 1 TO TOTAL-FUNCIONARIOS.
+           PERFORM VERIFICA-PENDENCIAS.
+           IF CADASTRO-INCOMPLETO
+               ADD 1 TO TOTAL-INCOMPLETOS
+           END-IF.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+
+       VERIFICA-PENDENCIAS.
+           SET CADASTRO-COMPLETO TO TRUE.
+
+           IF FUNCIONARIO-ENDERECO = SPACE
+               DISPLAY "CODIGO " FUNCIONARIO-CODIGO
+                   " - ENDERECO EM BRANCO"
+               SET CADASTRO-INCOMPLETO TO TRUE
+           END-IF.
+           IF FUNCIONARIO-TELEFONE = SPACE
+               DISPLAY "CODIGO " FUNCIONARIO-CODIGO
+                   " - TELEFONE EM BRANCO"
+               SET CADASTRO-INCOMPLETO TO TRUE
+           END-IF.
+           IF FUNCIONARIO-EMAIL = SPACE
+               DISPLAY "CODIGO " FUNCIONARIO-CODIGO
+                   " - EMAIL EM BRANCO"
+               SET CADASTRO-INCOMPLETO TO TRUE
+           END-IF.
+           IF FUNCIONARIO-DEPARTAMENTO = SPACE
+               DISPLAY "CODIGO " FUNCIONARIO-CODIGO
+                   " - DEPARTAMENTO EM BRANCO"
+               SET CADASTRO-INCOMPLETO TO TRUE
+           END-IF.
+           IF FUNCIONARIO-SALARIO = 0
+               DISPLAY "CODIGO " FUNCIONARIO-CODIGO
+                   " - SALARIO ZERADO"
+               SET CADASTRO-INCOMPLETO TO TRUE
+           END-IF.
+           IF FUNCIONARIO-ESCOLARIDADE = SPACE
+               DISPLAY "CODIGO " FUNCIONARIO-CODIGO
+                   " - ESCOLARIDADE NAO INFORMADA"
+               SET CADASTRO-INCOMPLETO TO TRUE
+           END-IF.
+           IF FUNCIONARIO-CPF = 0
+               DISPLAY "CODIGO " FUNCIONARIO-CODIGO
+                   " - CPF NAO INFORMADO"
+               SET CADASTRO-INCOMPLETO TO TRUE
+           END-IF.
