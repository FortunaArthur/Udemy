@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG59.
+      *    Programa do Extrato para o Diretorio de Funcionarios
+      *    Gera um arquivo de largura fixa com codigo, nome, telefone,
+      *    email e departamento de cada funcionario ativo, pra
+      *    alimentar a ferramenta de busca de ramais e contatos do RH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELFUNCIONARIO.cob".
+
+           SELECT ARQUIVO-DIRETORIO
+           ASSIGN TO "funcionarios_diretorio.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       FD ARQUIVO-DIRETORIO.
+
+       01  LINHA-DIRETORIO.
+           05 DIR-CODIGO PIC 9(4).
+           05 DIR-NOME PIC X(20).
+           05 DIR-TELEFONE PIC X(15).
+           05 DIR-EMAIL PIC X(30).
+           05 DIR-DEPARTAMENTO PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       01  FINAL-ARQUIVO PIC X.
+       01  FUNCIONARIO-FILE-STATUS PIC X(2).
+       01  TOTAL-NO-DIRETORIO PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT ARQUIVO-DIRETORIO.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM AVALIA-FUNCIONARIO UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-DIRETORIO.
+
+           DISPLAY "TOTAL DE FUNCIONARIOS NO DIRETORIO: "
+               TOTAL-NO-DIRETORIO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LER-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END MOVE "S" TO FINAL-ARQUIVO.
+
+       AVALIA-FUNCIONARIO.
+           IF FUNCIONARIO-ATIVO
+               PERFORM GRAVA-LINHA-DIRETORIO
+           END-IF.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+
+       GRAVA-LINHA-DIRETORIO.
+           MOVE FUNCIONARIO-CODIGO TO DIR-CODIGO.
+           MOVE FUNCIONARIO-NOME TO DIR-NOME.
+           MOVE FUNCIONARIO-TELEFONE TO DIR-TELEFONE.
+           MOVE FUNCIONARIO-EMAIL TO DIR-EMAIL.
+           MOVE FUNCIONARIO-DEPARTAMENTO TO DIR-DEPARTAMENTO.
+           WRITE LINHA-DIRETORIO.
+           ADD 1 TO TOTAL-NO-DIRETORIO.
