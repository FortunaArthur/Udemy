@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG50.
+      *    Programa para Exportar Funcionarios em Formato Delimitado
+      *    Le ARQUIVO-FUNCIONARIO e grava os campos separados por
+      *    virgula, no mesmo padrao do PROG38 usado para clientes,
+      *    pro RH importar o quadro de funcionarios na planilha.
+      *
+      *    HISTORICO DE ALTERACOES
+      *    Incluidas no CSV as colunas de quantidade de dependentes
+      *    e, pra cada um dos 5 dependentes possiveis, nome e
+      *    parentesco, deixando em branco os que o funcionario nao
+      *    tem cadastrado.
+      *    Incluida tambem a data de nascimento de cada dependente.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELFUNCIONARIO.cob".
+
+           SELECT ARQUIVO-CSV
+           ASSIGN TO "funcionarios_export.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       FD ARQUIVO-CSV.
+
+       01  LINHA-CSV.
+           05 CSV-CODIGO PIC 9(4).
+           05 FILLER PIC X(1) VALUE ",".
+           05 CSV-NOME PIC X(20).
+           05 FILLER PIC X(1) VALUE ",".
+           05 CSV-ENDERECO PIC X(50).
+           05 FILLER PIC X(1) VALUE ",".
+           05 CSV-TELEFONE PIC X(15).
+           05 FILLER PIC X(1) VALUE ",".
+           05 CSV-EMAIL PIC X(30).
+           05 FILLER PIC X(1) VALUE ",".
+           05 CSV-SALARIO PIC 9(4)V9(2).
+           05 FILLER PIC X(1) VALUE ",".
+           05 CSV-DEPARTAMENTO PIC X(20).
+           05 FILLER PIC X(1) VALUE ",".
+           05 CSV-SITUACAO PIC X.
+           05 FILLER PIC X(1) VALUE ",".
+           05 CSV-ESCOLARIDADE PIC X.
+           05 FILLER PIC X(1) VALUE ",".
+           05 CSV-CPF PIC 9(11).
+           05 FILLER PIC X(1) VALUE ",".
+           05 CSV-QTDE-DEPENDENTES PIC 9(2).
+           05 CSV-DEPENDENTE OCCURS 5 TIMES.
+               10 FILLER PIC X(1) VALUE ",".
+               10 CSV-DEPENDENTE-NOME PIC X(20).
+               10 FILLER PIC X(1) VALUE ",".
+               10 CSV-DEPENDENTE-PARENTESCO PIC X(15).
+               10 FILLER PIC X(1) VALUE ",".
+               10 CSV-DEPENDENTE-NASCIMENTO PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+       01  FINAL-ARQUIVO PIC X.
+       01  FUNCIONARIO-FILE-STATUS PIC X(2).
+       01  TOTAL-EXPORTADOS PIC 9(6) VALUE 0.
+       01  INDICE-DEPENDENTE PIC 9(2).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT ARQUIVO-CSV.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM EXPORTA-REGISTRO UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-CSV.
+
+           DISPLAY "TOTAL DE FUNCIONARIOS EXPORTADOS: "
+               TOTAL-EXPORTADOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LER-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END MOVE "S" TO FINAL-ARQUIVO.
+
+       EXPORTA-REGISTRO.
+           MOVE FUNCIONARIO-CODIGO TO CSV-CODIGO.
+           MOVE FUNCIONARIO-NOME TO CSV-NOME.
+           MOVE FUNCIONARIO-ENDERECO TO CSV-ENDERECO.
+           MOVE FUNCIONARIO-TELEFONE TO CSV-TELEFONE.
+           MOVE FUNCIONARIO-EMAIL TO CSV-EMAIL.
+           MOVE FUNCIONARIO-SALARIO TO CSV-SALARIO.
+           MOVE FUNCIONARIO-DEPARTAMENTO TO CSV-DEPARTAMENTO.
+           MOVE FUNCIONARIO-SITUACAO TO CSV-SITUACAO.
+           MOVE FUNCIONARIO-ESCOLARIDADE TO CSV-ESCOLARIDADE.
+           MOVE FUNCIONARIO-CPF TO CSV-CPF.
+           MOVE FUNCIONARIO-QTDE-DEPENDENTES TO CSV-QTDE-DEPENDENTES.
+           PERFORM EXPORTA-DEPENDENTE
+               VARYING INDICE-DEPENDENTE FROM 1 BY 1
+               UNTIL INDICE-DEPENDENTE > 5.
+           WRITE LINHA-CSV.
+           ADD 1 TO TOTAL-EXPORTADOS.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+
+       EXPORTA-DEPENDENTE.
+      *    Exporta o dependente se existir, senao deixa a coluna em
+      *    branco, pra nao repetir no CSV o dependente de um
+      *    funcionario anterior que tinha mais dependentes cadastrados
+           IF INDICE-DEPENDENTE <= FUNCIONARIO-QTDE-DEPENDENTES
+               MOVE DEPENDENTE-NOME(INDICE-DEPENDENTE) TO
+                   CSV-DEPENDENTE-NOME(INDICE-DEPENDENTE)
+               MOVE DEPENDENTE-PARENTESCO(INDICE-DEPENDENTE) TO
+                   CSV-DEPENDENTE-PARENTESCO(INDICE-DEPENDENTE)
+               MOVE DEPENDENTE-DATA-NASCIMENTO(INDICE-DEPENDENTE) TO
+                   CSV-DEPENDENTE-NASCIMENTO(INDICE-DEPENDENTE)
+           ELSE
+               MOVE SPACE TO CSV-DEPENDENTE-NOME(INDICE-DEPENDENTE)
+               MOVE SPACE TO
+                   CSV-DEPENDENTE-PARENTESCO(INDICE-DEPENDENTE)
+               MOVE ZERO TO
+                   CSV-DEPENDENTE-NASCIMENTO(INDICE-DEPENDENTE)
+           END-IF.
