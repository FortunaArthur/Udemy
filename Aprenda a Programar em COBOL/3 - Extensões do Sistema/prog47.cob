@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG47.
+      *    Programa de Arquivamento de Fim de Ano
+      *    Copia todos os clientes e funcionarios para os arquivos de
+      *    arquivo morto, com a data do arquivamento, e so depois
+      *    recria os arquivos indexados vazios, pra comecar o ano
+      *    seguinte com os cadastros zerados sem perder o historico.
+      *
+      *    HISTORICO DE ALTERACOES
+      *    MORTO-CLIENTE-REGISTRO corrigido para PIC X(413), do mesmo
+      *    tamanho de CLIENTE-REGISTRO - estava com 1 byte a mais e
+      *    sobrava um espaco no final de todo registro arquivado.
+      *    MORTO-FUNCIONARIO-REGISTRO ajustado para PIC X(365), pra
+      *    acompanhar o tamanho de FUNCIONARIO-REGISTRO depois da
+      *    data de nascimento dos dependentes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLIENTE.cob".
+           COPY "SELFUNCIONARIO.cob".
+
+           SELECT ARQUIVO-MORTO-CLIENTES
+           ASSIGN TO "clientes_arquivo_morto.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-MORTO-FUNCIONARIOS
+           ASSIGN TO "funcionarios_arquivo_morto.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+           COPY "FDFUNCIONARIO.cob".
+
+       FD ARQUIVO-MORTO-CLIENTES.
+
+       01  LINHA-MORTA-CLIENTE.
+           05 MORTO-CLIENTE-DATA PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 MORTO-CLIENTE-REGISTRO PIC X(413).
+
+       FD ARQUIVO-MORTO-FUNCIONARIOS.
+
+       01  LINHA-MORTA-FUNCIONARIO.
+           05 MORTO-FUNCIONARIO-DATA PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 MORTO-FUNCIONARIO-REGISTRO PIC X(365).
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-FILE-STATUS PIC X(2).
+       01  FUNCIONARIO-FILE-STATUS PIC X(2).
+       01  FINAL-ARQUIVO PIC X.
+       01  DATA-EXECUCAO PIC 9(6).
+       01  RESPOSTA-CONFIRMACAO PIC X.
+
+       01  TOTAL-CLIENTES-ARQUIVADOS PIC 9(6) VALUE 0.
+       01  TOTAL-FUNCIONARIOS-ARQUIVADOS PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           ACCEPT DATA-EXECUCAO FROM DATE.
+
+           DISPLAY "CONFIRMA O ARQUIVAMENTO DE FIM DE ANO E A"
+               " LIMPEZA DOS CADASTROS? (S/N)".
+           ACCEPT RESPOSTA-CONFIRMACAO.
+
+           IF RESPOSTA-CONFIRMACAO = "S"
+               PERFORM ARQUIVA-CLIENTES
+               PERFORM ARQUIVA-FUNCIONARIOS
+               PERFORM REINICIA-ARQUIVO-CLIENTES
+               PERFORM REINICIA-ARQUIVO-FUNCIONARIOS
+               DISPLAY "TOTAL DE CLIENTES ARQUIVADOS: "
+                   TOTAL-CLIENTES-ARQUIVADOS
+               DISPLAY "TOTAL DE FUNCIONARIOS ARQUIVADOS: "
+                   TOTAL-FUNCIONARIOS-ARQUIVADOS
+               DISPLAY "CADASTROS REINICIADOS PARA O NOVO ANO"
+           ELSE
+               DISPLAY "ARQUIVAMENTO CANCELADO"
+           END-IF.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       ARQUIVA-CLIENTES.
+      *    Copia cada cliente, com a data do arquivamento, pro
+      *    arquivo morto antes de zerar o cadastro
+           OPEN INPUT ARQUIVO-CLIENTE.
+           OPEN EXTEND ARQUIVO-MORTO-CLIENTES.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LER-PROXIMO-CLIENTE.
+           PERFORM GRAVA-CLIENTE-MORTO UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-CLIENTE.
+           CLOSE ARQUIVO-MORTO-CLIENTES.
+
+       LER-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END MOVE "S" TO FINAL-ARQUIVO.
+
+       GRAVA-CLIENTE-MORTO.
+           MOVE DATA-EXECUCAO TO MORTO-CLIENTE-DATA.
+           MOVE CLIENTE-REGISTRO TO MORTO-CLIENTE-REGISTRO.
+           WRITE LINHA-MORTA-CLIENTE.
+           ADD 1 TO TOTAL-CLIENTES-ARQUIVADOS.
+           PERFORM LER-PROXIMO-CLIENTE.
+
+       ARQUIVA-FUNCIONARIOS.
+      *    Copia cada funcionario, com a data do arquivamento, pro
+      *    arquivo morto antes de zerar o cadastro
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN EXTEND ARQUIVO-MORTO-FUNCIONARIOS.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM GRAVA-FUNCIONARIO-MORTO UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-MORTO-FUNCIONARIOS.
+
+       LER-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END MOVE "S" TO FINAL-ARQUIVO.
+
+       GRAVA-FUNCIONARIO-MORTO.
+           MOVE DATA-EXECUCAO TO MORTO-FUNCIONARIO-DATA.
+           MOVE FUNCIONARIO-REGISTRO TO MORTO-FUNCIONARIO-REGISTRO.
+           WRITE LINHA-MORTA-FUNCIONARIO.
+           ADD 1 TO TOTAL-FUNCIONARIOS-ARQUIVADOS.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+
+       REINICIA-ARQUIVO-CLIENTES.
+      *    Recria o arquivo indexado de clientes, ja vazio
+           OPEN OUTPUT ARQUIVO-CLIENTE.
+           CLOSE ARQUIVO-CLIENTE.
+
+       REINICIA-ARQUIVO-FUNCIONARIOS.
+      *    Recria o arquivo indexado de funcionarios, ja vazio
+           OPEN OUTPUT ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-FUNCIONARIO.
