@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG60.
+      *    Programa de Reconciliacao com o Extrato Externo de Folha
+      *    Le um extrato de folha vindo de outro sistema e confere,
+      *    codigo por codigo, se o salario bate com o cadastro de
+      *    ARQUIVO-FUNCIONARIO, apontando divergencias e codigos do
+      *    extrato que nao existem no cadastro. Tambem confere, no
+      *    agregado, se a quantidade de registros e o total de
+      *    salarios do extrato batem com os do cadastro.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELFUNCIONARIO.cob".
+
+           SELECT ARQUIVO-EXTRATO-EXTERNO
+           ASSIGN TO "extrato_folha_externa.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       FD ARQUIVO-EXTRATO-EXTERNO.
+
+       01  LINHA-EXTRATO-EXTERNO.
+           05 EXTRATO-CODIGO PIC 9(4).
+           05 EXTRATO-SALARIO PIC 9(4)V9(2).
+
+       WORKING-STORAGE SECTION.
+
+       01  FINAL-EXTRATO PIC X.
+       01  FINAL-CADASTRO PIC X.
+       01  FUNCIONARIO-FILE-STATUS PIC X(2).
+
+       01  TOTAL-CONFERIDOS PIC 9(6) VALUE 0.
+       01  TOTAL-DIVERGENTES PIC 9(6) VALUE 0.
+       01  TOTAL-NAO-ENCONTRADOS PIC 9(6) VALUE 0.
+
+       01  TOTAL-FUNCIONARIOS-CADASTRO PIC 9(6) VALUE 0.
+       01  TOTAL-SALARIOS-CADASTRO PIC 9(7)V9(2) VALUE 0.
+       01  TOTAL-SALARIOS-EXTRATO PIC 9(7)V9(2) VALUE 0.
+       01  DIFERENCA-SALARIOS PIC S9(7)V9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           PERFORM APURA-TOTAIS-CADASTRO.
+
+           OPEN INPUT ARQUIVO-EXTRATO-EXTERNO.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+
+           MOVE "N" TO FINAL-EXTRATO.
+           PERFORM LER-PROXIMO-EXTRATO.
+           PERFORM CONFERE-REGISTRO-EXTRATO UNTIL FINAL-EXTRATO = "S".
+
+           CLOSE ARQUIVO-EXTRATO-EXTERNO.
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+           DISPLAY "---------------------------------------------".
+           DISPLAY "TOTAL DE CODIGOS CONFERIDOS: " TOTAL-CONFERIDOS.
+           DISPLAY "TOTAL DE SALARIOS DIVERGENTES: "
+               TOTAL-DIVERGENTES.
+           DISPLAY "TOTAL NAO ENCONTRADOS NO CADASTRO: "
+               TOTAL-NAO-ENCONTRADOS.
+
+           DISPLAY "---------------------------------------------".
+           DISPLAY "TOTAL DE FUNCIONARIOS NO CADASTRO: "
+               TOTAL-FUNCIONARIOS-CADASTRO.
+           DISPLAY "TOTAL DE REGISTROS NO EXTRATO: " TOTAL-CONFERIDOS.
+           DISPLAY "TOTAL DE SALARIOS NO CADASTRO: "
+               TOTAL-SALARIOS-CADASTRO.
+           DISPLAY "TOTAL DE SALARIOS NO EXTRATO: "
+               TOTAL-SALARIOS-EXTRATO.
+           COMPUTE DIFERENCA-SALARIOS =
+               TOTAL-SALARIOS-CADASTRO - TOTAL-SALARIOS-EXTRATO.
+           DISPLAY "DIFERENCA DE SALARIOS (CADASTRO - EXTRATO): "
+               DIFERENCA-SALARIOS.
+           IF TOTAL-FUNCIONARIOS-CADASTRO NOT = TOTAL-CONFERIDOS
+               DISPLAY "QUANTIDADE DE REGISTROS DIVERGENTE ENTRE "
+                   "O CADASTRO E O EXTRATO"
+           END-IF.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       APURA-TOTAIS-CADASTRO.
+      *    Varre o cadastro inteiro 1 vez, antes da conferencia
+      *    codigo por codigo, pra ter a quantidade de funcionarios
+      *    e o total de salarios do lado do cadastro
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           MOVE "N" TO FINAL-CADASTRO.
+           PERFORM LER-PROXIMO-CADASTRO.
+           PERFORM SOMA-FUNCIONARIO-CADASTRO
+               UNTIL FINAL-CADASTRO = "S".
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+       LER-PROXIMO-CADASTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END MOVE "S" TO FINAL-CADASTRO.
+
+       SOMA-FUNCIONARIO-CADASTRO.
+           ADD 1 TO TOTAL-FUNCIONARIOS-CADASTRO.
+           ADD FUNCIONARIO-SALARIO TO TOTAL-SALARIOS-CADASTRO.
+           PERFORM LER-PROXIMO-CADASTRO.
+
+       LER-PROXIMO-EXTRATO.
+           READ ARQUIVO-EXTRATO-EXTERNO NEXT RECORD
+               AT END MOVE "S" TO FINAL-EXTRATO.
+
+       CONFERE-REGISTRO-EXTRATO.
+           ADD 1 TO TOTAL-CONFERIDOS.
+           ADD EXTRATO-SALARIO TO TOTAL-SALARIOS-EXTRATO.
+           MOVE EXTRATO-CODIGO TO FUNCIONARIO-CODIGO.
+           READ ARQUIVO-FUNCIONARIO
+               INVALID KEY
+                   DISPLAY "CODIGO " EXTRATO-CODIGO
+                       " NAO ENCONTRADO NO CADASTRO"
+                   ADD 1 TO TOTAL-NAO-ENCONTRADOS
+               NOT INVALID KEY
+                   IF FUNCIONARIO-SALARIO NOT = EXTRATO-SALARIO
+                       DISPLAY "CODIGO " EXTRATO-CODIGO
+                           " DIVERGENTE - CADASTRO: "
+                           FUNCIONARIO-SALARIO " EXTRATO: "
+                           EXTRATO-SALARIO
+                       ADD 1 TO TOTAL-DIVERGENTES
+                   END-IF
+           END-READ.
+           PERFORM LER-PROXIMO-EXTRATO.
