@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG48.
+      *    Programa para Gerar o Diretorio de Funcionarios
+      *    Varre ARQUIVO-FUNCIONARIO na ordem do codigo e imprime um
+      *    relatorio formatado, com cabecalho, data, quebra de pagina
+      *    e rodape com o total, no mesmo padrao do relatorio de
+      *    clientes do PROG33, pra servir de diretorio impresso do RH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELFUNCIONARIO.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FINAL-ARQUIVO PIC X.
+       01  FUNCIONARIO-FILE-STATUS PIC X(2).
+
+       01  DATA-EXECUCAO.
+           05 DATA-EXECUCAO-AA PIC 99.
+           05 DATA-EXECUCAO-MM PIC 99.
+           05 DATA-EXECUCAO-DD PIC 99.
+
+       01  LINHAS-NA-PAGINA PIC 9(2) VALUE 0.
+       01  MAX-LINHAS-PAGINA PIC 9(2) VALUE 20.
+       01  NUMERO-PAGINA PIC 9(3) VALUE 0.
+       01  TOTAL-FUNCIONARIOS PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           ACCEPT DATA-EXECUCAO FROM DATE.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM EXIBIR-REGISTRO UNTIL FINAL-ARQUIVO = "S".
+
+           PERFORM IMPRIME-RODAPE.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LER-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END MOVE "S" TO FINAL-ARQUIVO.
+
+       EXIBIR-REGISTRO.
+           IF LINHAS-NA-PAGINA >= MAX-LINHAS-PAGINA
+               OR NUMERO-PAGINA = 0
+               PERFORM IMPRIME-CABECALHO
+           END-IF.
+           PERFORM CAMPOS.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+
+       IMPRIME-CABECALHO.
+           ADD 1 TO NUMERO-PAGINA.
+           MOVE 0 TO LINHAS-NA-PAGINA.
+           DISPLAY " ".
+           DISPLAY "DIRETORIO DE FUNCIONARIOS - PAGINA " NUMERO-PAGINA.
+           DISPLAY "DATA: " DATA-EXECUCAO-DD "/" DATA-EXECUCAO-MM
+               "/" DATA-EXECUCAO-AA.
+           DISPLAY "---------------------------------------------".
+           ADD 3 TO LINHAS-NA-PAGINA.
+
+       CAMPOS.
+           DISPLAY "CODIGO: " FUNCIONARIO-CODIGO.
+           DISPLAY "NOME: " FUNCIONARIO-NOME.
+           DISPLAY "DEPARTAMENTO: " FUNCIONARIO-DEPARTAMENTO.
+           DISPLAY "TELEFONE: " FUNCIONARIO-TELEFONE.
+           DISPLAY "EMAIL: " FUNCIONARIO-EMAIL.
+           DISPLAY "=======================".
+           ADD 1 TO TOTAL-FUNCIONARIOS.
+           ADD 6 TO LINHAS-NA-PAGINA.
+
+       IMPRIME-RODAPE.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "TOTAL DE FUNCIONARIOS NO DIRETORIO: "
+               TOTAL-FUNCIONARIOS.
