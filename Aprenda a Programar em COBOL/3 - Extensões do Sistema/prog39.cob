@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG39.
+      *    Programa para Gerar a Folha de Pagamento por Departamento
+      *    Le ARQUIVO-FUNCIONARIO e acumula quantidade e total de
+      *    salario por FUNCIONARIO-DEPARTAMENTO numa tabela em memoria,
+      *    pro RH saber o subtotal da folha de cada departamento sem
+      *    ter que somar a mao.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELFUNCIONARIO.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FINAL-ARQUIVO PIC X.
+       01  FUNCIONARIO-FILE-STATUS PIC X(2).
+       01  TOTAL-FUNCIONARIOS PIC 9(6) VALUE 0.
+       01  TOTAL-FOLHA PIC 9(8)V99 VALUE 0.
+
+       01  QTDE-DEPARTAMENTOS PIC 9(3) VALUE 0.
+       01  INDICE-DEPARTAMENTO PIC 9(3).
+       01  INDICE-ACHADO PIC 9(3) VALUE 0.
+
+       01  DEPARTAMENTO-ACHADO-FLAG PIC X VALUE "N".
+           88 DEPARTAMENTO-ACHADO VALUE "S".
+           88 DEPARTAMENTO-NAO-ACHADO VALUE "N".
+
+       01  TABELA-DEPARTAMENTOS.
+           05 DEPARTAMENTO-ITEM OCCURS 50 TIMES.
+               10 DEPTO-NOME PIC X(20).
+               10 DEPTO-QTDE PIC 9(5) VALUE 0.
+               10 DEPTO-TOTAL-SALARIO PIC 9(8)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM ACUMULA-REGISTRO UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+           PERFORM IMPRIME-RELATORIO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LER-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END MOVE "S" TO FINAL-ARQUIVO.
+
+       ACUMULA-REGISTRO.
+           ADD 1 TO TOTAL-FUNCIONARIOS.
+           ADD FUNCIONARIO-SALARIO TO TOTAL-FOLHA.
+
+           PERFORM LOCALIZA-DEPARTAMENTO.
+           IF DEPARTAMENTO-NAO-ACHADO
+               PERFORM INCLUI-DEPARTAMENTO
+           END-IF.
+
+           ADD 1 TO DEPTO-QTDE(INDICE-ACHADO).
+           ADD FUNCIONARIO-SALARIO
+               TO DEPTO-TOTAL-SALARIO(INDICE-ACHADO).
+
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+
+       LOCALIZA-DEPARTAMENTO.
+      *    Procura FUNCIONARIO-DEPARTAMENTO na tabela ja acumulada
+           SET DEPARTAMENTO-NAO-ACHADO TO TRUE.
+           MOVE 0 TO INDICE-ACHADO.
+           PERFORM COMPARA-DEPARTAMENTO
+               VARYING INDICE-DEPARTAMENTO FROM 1 BY 1
+               UNTIL INDICE-DEPARTAMENTO > QTDE-DEPARTAMENTOS
+                  OR DEPARTAMENTO-ACHADO.
+
+       COMPARA-DEPARTAMENTO.
+           IF DEPTO-NOME(INDICE-DEPARTAMENTO) = FUNCIONARIO-DEPARTAMENTO
+               SET DEPARTAMENTO-ACHADO TO TRUE
+               MOVE INDICE-DEPARTAMENTO TO INDICE-ACHADO
+           END-IF.
+
+       INCLUI-DEPARTAMENTO.
+      *    Departamento novo, abre uma posicao nova na tabela
+           ADD 1 TO QTDE-DEPARTAMENTOS.
+           MOVE FUNCIONARIO-DEPARTAMENTO
+               TO DEPTO-NOME(QTDE-DEPARTAMENTOS).
+           MOVE QTDE-DEPARTAMENTOS TO INDICE-ACHADO.
+
+       IMPRIME-RELATORIO.
+           DISPLAY "RELATORIO DE FOLHA DE PAGAMENTO POR DEPARTAMENTO".
+           DISPLAY "-------------------------------------------------".
+           PERFORM IMPRIME-DEPARTAMENTO
+               VARYING INDICE-DEPARTAMENTO FROM 1 BY 1
+               UNTIL INDICE-DEPARTAMENTO > QTDE-DEPARTAMENTOS.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "TOTAL DE FUNCIONARIOS: " TOTAL-FUNCIONARIOS.
+           DISPLAY "TOTAL DA FOLHA: " TOTAL-FOLHA.
+
+       IMPRIME-DEPARTAMENTO.
+           DISPLAY DEPTO-NOME(INDICE-DEPARTAMENTO)
+               " QTDE: " DEPTO-QTDE(INDICE-DEPARTAMENTO)
+               " SUBTOTAL: " DEPTO-TOTAL-SALARIO(INDICE-DEPARTAMENTO).
