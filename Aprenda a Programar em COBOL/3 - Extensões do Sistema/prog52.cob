@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG52.
+      *    Programa do Catalogo Telefonico de Clientes por Letra
+      *    Usa o verbo SORT para ordenar os clientes por NOME e
+      *    imprime um catalogo telefonico agrupado pela 1a letra do
+      *    nome, com uma quebra de grupo cada vez que a letra muda,
+      *    no estilo de uma lista telefonica impressa.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLIENTE.cob".
+
+           SELECT ARQUIVO-ORDENACAO-CATALOGO
+           ASSIGN TO "prog52.srt".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+
+       SD  ARQUIVO-ORDENACAO-CATALOGO.
+
+       01  REGISTRO-ORDENACAO-CATALOGO.
+           05 CAT-CODIGO PIC 9(6).
+           05 CAT-NOME PIC X(20).
+           05 CAT-TELEFONE PIC X(15).
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-FILE-STATUS PIC X(2).
+       01  FINAL-CATALOGO PIC X VALUE "N".
+       01  LETRA-ATUAL PIC X VALUE SPACE.
+       01  TOTAL-NO-CATALOGO PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           SORT ARQUIVO-ORDENACAO-CATALOGO
+               ON ASCENDING KEY CAT-NOME
+               INPUT PROCEDURE IS CARREGA-CLIENTES
+               OUTPUT PROCEDURE IS IMPRIME-CATALOGO.
+
+           DISPLAY "---------------------------------------------".
+           DISPLAY "TOTAL DE CLIENTES NO CATALOGO: " TOTAL-NO-CATALOGO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       CARREGA-CLIENTES.
+      *    Le o arquivo indexado na ordem do codigo e manda cada
+      *    registro pro SORT ordenar por nome
+           OPEN INPUT ARQUIVO-CLIENTE.
+           MOVE "N" TO FINAL-CATALOGO.
+           PERFORM LER-PROXIMO-CLIENTE.
+           PERFORM RELEASE-REGISTRO UNTIL FINAL-CATALOGO = "S".
+           CLOSE ARQUIVO-CLIENTE.
+
+       LER-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END MOVE "S" TO FINAL-CATALOGO.
+
+       RELEASE-REGISTRO.
+           MOVE CLIENTE-CODIGO TO CAT-CODIGO.
+           MOVE CLIENTE-NOME TO CAT-NOME.
+           MOVE CLIENTE-TELEFONE TO CAT-TELEFONE.
+           RELEASE REGISTRO-ORDENACAO-CATALOGO.
+           PERFORM LER-PROXIMO-CLIENTE.
+
+       IMPRIME-CATALOGO.
+      *    Le o resultado do SORT na ordem do nome e quebra o grupo
+      *    cada vez que a 1a letra do nome muda
+           MOVE "N" TO FINAL-CATALOGO.
+           MOVE SPACE TO LETRA-ATUAL.
+           PERFORM RETORNA-PROXIMO-ORDENADO.
+           PERFORM IMPRIME-LINHA-CATALOGO UNTIL FINAL-CATALOGO = "S".
+
+       RETORNA-PROXIMO-ORDENADO.
+           RETURN ARQUIVO-ORDENACAO-CATALOGO
+               AT END MOVE "S" TO FINAL-CATALOGO.
+
+       IMPRIME-LINHA-CATALOGO.
+           IF CAT-NOME(1:1) NOT = LETRA-ATUAL
+               MOVE CAT-NOME(1:1) TO LETRA-ATUAL
+               DISPLAY " "
+               DISPLAY "-- " LETRA-ATUAL " --"
+           END-IF.
+           DISPLAY CAT-NOME " " CAT-TELEFONE.
+           ADD 1 TO TOTAL-NO-CATALOGO.
+           PERFORM RETORNA-PROXIMO-ORDENADO.
