@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG45.
+      *    Sub-rotina de Validacao de Telefone e Email
+      *    Centraliza a checagem de TELEFONE/EMAIL usada tanto no
+      *    cadastro de clientes (PROG32) quanto no de funcionarios
+      *    (PROG37), pra nao ter 2 regras diferentes de contato valido.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  VAL-OCORRENCIAS-ARROBA PIC 9(2).
+       01  VAL-TAMANHO-TELEFONE PIC 99.
+
+       LINKAGE SECTION.
+
+       01  VAL-TELEFONE PIC X(15).
+       01  VAL-EMAIL PIC X(30).
+       01  VAL-RESULTADO PIC X.
+           88 VAL-CONTATO-VALIDO VALUE "S".
+           88 VAL-CONTATO-INVALIDO VALUE "N".
+
+       PROCEDURE DIVISION USING VAL-TELEFONE VAL-EMAIL VAL-RESULTADO.
+       PROGRAM-BEGIN.
+      *    Telefone tem que ser so numero e email tem que ter 1 arroba
+           SET VAL-CONTATO-VALIDO TO TRUE.
+
+      *    VAL-TELEFONE vem preenchido por ACCEPT, com espacos
+      *    sobrando ate a posicao 15 - confere so a parte realmente
+      *    digitada, senao o teste NUMERIC falha pro padding
+           PERFORM CALCULA-TAMANHO-TELEFONE.
+           IF VAL-TAMANHO-TELEFONE = 0
+               SET VAL-CONTATO-INVALIDO TO TRUE
+           ELSE
+               IF VAL-TELEFONE(1:VAL-TAMANHO-TELEFONE) IS NOT NUMERIC
+                   SET VAL-CONTATO-INVALIDO TO TRUE
+               END-IF
+           END-IF.
+
+           MOVE 0 TO VAL-OCORRENCIAS-ARROBA.
+           INSPECT VAL-EMAIL TALLYING VAL-OCORRENCIAS-ARROBA
+               FOR ALL "@".
+           IF VAL-OCORRENCIAS-ARROBA = 0
+               SET VAL-CONTATO-INVALIDO TO TRUE
+           END-IF.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       CALCULA-TAMANHO-TELEFONE.
+           MOVE 15 TO VAL-TAMANHO-TELEFONE.
+           PERFORM ACHA-TAMANHO-TELEFONE
+               UNTIL VAL-TAMANHO-TELEFONE = 0
+               OR VAL-TELEFONE(VAL-TAMANHO-TELEFONE:1) NOT = SPACE.
+
+       ACHA-TAMANHO-TELEFONE.
+           SUBTRACT 1 FROM VAL-TAMANHO-TELEFONE.
