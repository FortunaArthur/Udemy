@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG46.
+      *    Programa de Reconstrucao do Indice de Funcionarios
+      *    Copia todo ARQUIVO-FUNCIONARIO para um arquivo de backup
+      *    sequencial e depois recria o arquivo indexado gravando os
+      *    registros de novo, um por um, pra reconstruir os indices
+      *    quando o arquivo indexado ficar com suspeita de corrupcao.
+      *
+      *    HISTORICO DE ALTERACOES
+      *    LINHA-BACKUP-FUNCIONARIO ajustado para PIC X(365), pra
+      *    acompanhar o tamanho de FUNCIONARIO-REGISTRO depois da
+      *    data de nascimento dos dependentes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELFUNCIONARIO.cob".
+
+           SELECT ARQUIVO-BACKUP-FUNCIONARIO
+           ASSIGN TO "funcionarios_backup.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       FD ARQUIVO-BACKUP-FUNCIONARIO.
+
+       01  LINHA-BACKUP-FUNCIONARIO PIC X(365).
+
+       WORKING-STORAGE SECTION.
+
+       01  FUNCIONARIO-FILE-STATUS PIC X(2).
+       01  FINAL-ARQUIVO PIC X.
+       01  TOTAL-COPIADOS PIC 9(6) VALUE 0.
+       01  TOTAL-RECONSTRUIDOS PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           PERFORM EXPORTA-PARA-BACKUP.
+           PERFORM RECONSTROI-INDICE.
+
+           DISPLAY "TOTAL DE REGISTROS COPIADOS PARA BACKUP: "
+               TOTAL-COPIADOS.
+           DISPLAY "TOTAL DE REGISTROS RECONSTRUIDOS NO INDICE: "
+               TOTAL-RECONSTRUIDOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       EXPORTA-PARA-BACKUP.
+      *    Varre o arquivo indexado na ordem da chave e grava cada
+      *    registro, tal como esta, no backup sequencial
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT ARQUIVO-BACKUP-FUNCIONARIO.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LER-PROXIMO-PARA-BACKUP.
+           PERFORM GRAVA-REGISTRO-BACKUP UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-BACKUP-FUNCIONARIO.
+
+       LER-PROXIMO-PARA-BACKUP.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END MOVE "S" TO FINAL-ARQUIVO.
+
+       GRAVA-REGISTRO-BACKUP.
+           MOVE FUNCIONARIO-REGISTRO TO LINHA-BACKUP-FUNCIONARIO.
+           WRITE LINHA-BACKUP-FUNCIONARIO.
+           ADD 1 TO TOTAL-COPIADOS.
+           PERFORM LER-PROXIMO-PARA-BACKUP.
+
+       RECONSTROI-INDICE.
+      *    Recria o arquivo indexado do zero e regrava cada registro
+      *    do backup, refazendo a chave primaria e a alternativa
+           OPEN INPUT ARQUIVO-BACKUP-FUNCIONARIO.
+           OPEN OUTPUT ARQUIVO-FUNCIONARIO.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LER-PROXIMO-DO-BACKUP.
+           PERFORM REGRAVA-NO-INDICE UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-BACKUP-FUNCIONARIO.
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+       LER-PROXIMO-DO-BACKUP.
+           READ ARQUIVO-BACKUP-FUNCIONARIO
+               AT END MOVE "S" TO FINAL-ARQUIVO.
+
+       REGRAVA-NO-INDICE.
+           MOVE LINHA-BACKUP-FUNCIONARIO TO FUNCIONARIO-REGISTRO.
+           WRITE FUNCIONARIO-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERRO AO RECONSTRUIR CODIGO "
+                       FUNCIONARIO-CODIGO
+               NOT INVALID KEY
+                   ADD 1 TO TOTAL-RECONSTRUIDOS
+           END-WRITE.
+           PERFORM LER-PROXIMO-DO-BACKUP.
