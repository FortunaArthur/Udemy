@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG54.
+      *    Programa da Calculadora de Elegibilidade para Aposentadoria
+      *    Usa o mesmo ADD de idade do PROG6, agora somando os anos que
+      *    faltam pra aposentadoria e informando se a pessoa ja esta
+      *    elegivel.
+      *
+      *    HISTORICO DE ALTERACOES
+      *    IDADE-APOSENTADORIA passou a ser informada pelo operador em
+      *    vez de fixa em 65, ja que a idade minima varia de um lugar
+      *    pro outro.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  IDADE PIC 9(2).
+       01  IDADE-APOSENTADORIA PIC 9(2) VALUE 65.
+       01  ANOS-PARA-APOSENTAR PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           DISPLAY "Qual sua Idade?"
+           ACCEPT IDADE.
+
+           DISPLAY "Qual a Idade Minima para Aposentadoria? "
+               "(ENTER para usar 65)".
+           ACCEPT IDADE-APOSENTADORIA.
+           IF IDADE-APOSENTADORIA = 0
+               MOVE 65 TO IDADE-APOSENTADORIA
+           END-IF.
+
+           DISPLAY "Hoje vc tem " IDADE " anos".
+
+           IF IDADE >= IDADE-APOSENTADORIA
+               DISPLAY "VC JA ESTA ELEGIVEL PARA A APOSENTADORIA"
+           ELSE
+               COMPUTE ANOS-PARA-APOSENTAR =
+                   IDADE-APOSENTADORIA - IDADE
+               DISPLAY "FALTAM " ANOS-PARA-APOSENTAR
+                   " ANOS PARA VC SE APOSENTAR"
+           END-IF.
+
+       PROGRAM-DONE.
+           STOP RUN.
