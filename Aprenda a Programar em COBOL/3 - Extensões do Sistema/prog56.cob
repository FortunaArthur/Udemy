@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG56.
+      *    Programa de Roteamento de Cadastro por Turno de Trabalho
+      *    Troca o desvio de demonstracao do PROG19 (que so decidia
+      *    entre mostrar 1 ou 2 mensagens) por um roteamento real: o
+      *    turno informado na admissao decide pra qual fila de
+      *    processamento o cadastro do funcionario e encaminhado.
+      *
+      *    HISTORICO DE ALTERACOES
+      *    O roteamento deixou de so exibir uma mensagem e passou a
+      *    gravar o cadastro informado numa fila real (um arquivo por
+      *    turno), pra equipe daquele turno processar depois.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-FILA-MANHA
+           ASSIGN TO "fila_manha.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-FILA-TARDE
+           ASSIGN TO "fila_tarde.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-FILA-NOITE
+           ASSIGN TO "fila_noite.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQUIVO-FILA-MANHA.
+
+       01  LINHA-FILA-MANHA.
+           05 FILA-MANHA-CODIGO PIC 9(4).
+           05 FILLER PIC X VALUE SPACE.
+           05 FILA-MANHA-NOME PIC X(20).
+           05 FILLER PIC X VALUE SPACE.
+           05 FILA-MANHA-DATA PIC 9(6).
+
+       FD ARQUIVO-FILA-TARDE.
+
+       01  LINHA-FILA-TARDE.
+           05 FILA-TARDE-CODIGO PIC 9(4).
+           05 FILLER PIC X VALUE SPACE.
+           05 FILA-TARDE-NOME PIC X(20).
+           05 FILLER PIC X VALUE SPACE.
+           05 FILA-TARDE-DATA PIC 9(6).
+
+       FD ARQUIVO-FILA-NOITE.
+
+       01  LINHA-FILA-NOITE.
+           05 FILA-NOITE-CODIGO PIC 9(4).
+           05 FILLER PIC X VALUE SPACE.
+           05 FILA-NOITE-NOME PIC X(20).
+           05 FILLER PIC X VALUE SPACE.
+           05 FILA-NOITE-DATA PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+       01  TURNO-CODIGO PIC X.
+           88 TURNO-MANHA VALUE "1".
+           88 TURNO-TARDE VALUE "2".
+           88 TURNO-NOITE VALUE "3".
+
+       01  CODIGO-FUNCIONARIO-NOVO PIC 9(4).
+       01  NOME-FUNCIONARIO-NOVO PIC X(20).
+       01  DATA-EXECUCAO PIC 9(6).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY "INICIO DO ENCAMINHAMENTO DE CADASTRO".
+           ACCEPT DATA-EXECUCAO FROM DATE.
+           PERFORM INFORMA-CADASTRO.
+           PERFORM INFORMA-TURNO.
+
+           IF TURNO-MANHA
+               GO TO ROTEIA-MANHA.
+           IF TURNO-TARDE
+               GO TO ROTEIA-TARDE.
+           IF TURNO-NOITE
+               GO TO ROTEIA-NOITE.
+           GO TO ROTEIA-INVALIDO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       INFORMA-CADASTRO.
+           DISPLAY "CODIGO DO FUNCIONARIO:".
+           ACCEPT CODIGO-FUNCIONARIO-NOVO.
+           DISPLAY "NOME DO FUNCIONARIO:".
+           ACCEPT NOME-FUNCIONARIO-NOVO.
+
+       INFORMA-TURNO.
+           DISPLAY "QUAL O TURNO DE TRABALHO? (1-MANHA 2-TARDE "
+               "3-NOITE)".
+           ACCEPT TURNO-CODIGO.
+
+       ROTEIA-MANHA.
+           OPEN EXTEND ARQUIVO-FILA-MANHA.
+           MOVE CODIGO-FUNCIONARIO-NOVO TO FILA-MANHA-CODIGO.
+           MOVE NOME-FUNCIONARIO-NOVO TO FILA-MANHA-NOME.
+           MOVE DATA-EXECUCAO TO FILA-MANHA-DATA.
+           WRITE LINHA-FILA-MANHA.
+           CLOSE ARQUIVO-FILA-MANHA.
+           DISPLAY "CADASTRO ENCAMINHADO PARA A FILA DO TURNO DA "
+               "MANHA".
+           GO TO PROGRAM-DONE.
+
+       ROTEIA-TARDE.
+           OPEN EXTEND ARQUIVO-FILA-TARDE.
+           MOVE CODIGO-FUNCIONARIO-NOVO TO FILA-TARDE-CODIGO.
+           MOVE NOME-FUNCIONARIO-NOVO TO FILA-TARDE-NOME.
+           MOVE DATA-EXECUCAO TO FILA-TARDE-DATA.
+           WRITE LINHA-FILA-TARDE.
+           CLOSE ARQUIVO-FILA-TARDE.
+           DISPLAY "CADASTRO ENCAMINHADO PARA A FILA DO TURNO DA "
+               "TARDE".
+           GO TO PROGRAM-DONE.
+
+       ROTEIA-NOITE.
+           OPEN EXTEND ARQUIVO-FILA-NOITE.
+           MOVE CODIGO-FUNCIONARIO-NOVO TO FILA-NOITE-CODIGO.
+           MOVE NOME-FUNCIONARIO-NOVO TO FILA-NOITE-NOME.
+           MOVE DATA-EXECUCAO TO FILA-NOITE-DATA.
+           WRITE LINHA-FILA-NOITE.
+           CLOSE ARQUIVO-FILA-NOITE.
+           DISPLAY "CADASTRO ENCAMINHADO PARA A FILA DO TURNO DA "
+               "NOITE, PARA PROCESSAMENTO NO LOTE NOTURNO".
+           GO TO PROGRAM-DONE.
+
+       ROTEIA-INVALIDO.
+           DISPLAY "TURNO INFORMADO INVALIDO - CADASTRO NAO "
+               "ENCAMINHADO".
+           GO TO PROGRAM-DONE.
