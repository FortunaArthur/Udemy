@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG53.
+      *    Programa da Tabela de Comissao de Vendas
+      *    Usa o mesmo PERFORM VARYING FROM do gerador de tabuada do
+      *    PROG22, agora pra montar uma tabela de faixas de venda e a
+      *    comissao correspondente, em vez de uma tabuada de
+      *    multiplicacao.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  VALOR-INICIAL PIC 9(6)V99.
+       01  INCREMENTO-FAIXA PIC 9(6)V99.
+       01  QUANTAS-FAIXAS PIC 99.
+       01  PERCENTUAL-COMISSAO PIC 9V9(4).
+
+       01  INDICE-FAIXA PIC 99.
+       01  VALOR-VENDA PIC 9(6)V99.
+       01  VALOR-COMISSAO PIC 9(6)V99.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM INICIAR.
+           PERFORM MONTA-TABELA.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       INICIAR.
+           DISPLAY "VALOR INICIAL DA FAIXA DE VENDA:".
+           ACCEPT VALOR-INICIAL.
+           DISPLAY "INCREMENTO ENTRE UMA FAIXA E OUTRA:".
+           ACCEPT INCREMENTO-FAIXA.
+           DISPLAY "QUANTAS FAIXAS A TABELA DEVE TER:".
+           ACCEPT QUANTAS-FAIXAS.
+           DISPLAY "PERCENTUAL DE COMISSAO (EX: 0,0500 = 5%):".
+           ACCEPT PERCENTUAL-COMISSAO.
+
+       MONTA-TABELA.
+           DISPLAY "TABELA DE COMISSAO DE VENDAS".
+           DISPLAY "VALOR DA VENDA      COMISSAO".
+           PERFORM CALCULA-COMISSAO
+               VARYING INDICE-FAIXA FROM 1 BY 1
+               UNTIL INDICE-FAIXA > QUANTAS-FAIXAS.
+
+       CALCULA-COMISSAO.
+           COMPUTE VALOR-VENDA = VALOR-INICIAL
+               + (INDICE-FAIXA - 1) * INCREMENTO-FAIXA.
+           COMPUTE VALOR-COMISSAO = VALOR-VENDA * PERCENTUAL-COMISSAO.
+           DISPLAY VALOR-VENDA "          " VALOR-COMISSAO.
