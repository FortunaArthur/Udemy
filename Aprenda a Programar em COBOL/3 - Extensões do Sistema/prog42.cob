@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG42.
+      *    Programa para Gerar Copia de Clientes Ordenada por Nome
+      *    Usa o verbo SORT para ler ARQUIVO-CLIENTE (na ordem do
+      *    codigo) e gravar uma copia completa, ordenada por NOME, em
+      *    clientes_por_nome.dat, pra quem precisa de uma lista em
+      *    ordem alfabetica sem ter que ordenar na mao.
+      *
+      *    HISTORICO DE ALTERACOES
+      *    REGISTRO-ORDENACAO e LINHA-CLIENTE-ORDENADO passaram a
+      *    trazer todos os campos de CLIENTE-REGISTRO (data de
+      *    cadastro, filial e historico de enderecos), que tinham
+      *    ficado de fora quando esses campos foram acrescentados a
+      *    FDCLIENTE.cob - sem eles a copia ordenada vinha truncada.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLIENTE.cob".
+
+           SELECT ARQUIVO-CLIENTE-ORDENADO
+           ASSIGN TO "clientes_por_nome.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-ORDENACAO-CLIENTES
+           ASSIGN TO "prog42.srt".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+
+       SD  ARQUIVO-ORDENACAO-CLIENTES.
+
+       01  REGISTRO-ORDENACAO.
+           05 ORDENACAO-CODIGO PIC 9(6).
+           05 ORDENACAO-NOME PIC X(20).
+           05 ORDENACAO-ENDERECO PIC X(50).
+           05 ORDENACAO-TELEFONE PIC X(15).
+           05 ORDENACAO-EMAIL PIC X(30).
+           05 ORDENACAO-STATUS PIC X.
+           05 ORDENACAO-DATA-CADASTRO PIC 9(6).
+           05 ORDENACAO-FILIAL PIC X(4).
+           05 ORDENACAO-QTDE-ENDERECOS PIC 9.
+           05 ORDENACAO-ENDERECO-ANTERIOR OCCURS 5 TIMES.
+               10 ORDENACAO-ENDERECO-HIST PIC X(50).
+               10 ORDENACAO-ENDERECO-HIST-DATA PIC 9(6).
+
+       FD ARQUIVO-CLIENTE-ORDENADO.
+
+       01  LINHA-CLIENTE-ORDENADO.
+           05 ORD-CODIGO PIC 9(6).
+           05 ORD-NOME PIC X(20).
+           05 ORD-ENDERECO PIC X(50).
+           05 ORD-TELEFONE PIC X(15).
+           05 ORD-EMAIL PIC X(30).
+           05 ORD-STATUS PIC X.
+           05 ORD-DATA-CADASTRO PIC 9(6).
+           05 ORD-FILIAL PIC X(4).
+           05 ORD-QTDE-ENDERECOS PIC 9.
+           05 ORD-ENDERECO-ANTERIOR OCCURS 5 TIMES.
+               10 ORD-ENDERECO-HIST PIC X(50).
+               10 ORD-ENDERECO-HIST-DATA PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+       01  FINAL-ARQUIVO PIC X.
+       01  CLIENTE-FILE-STATUS PIC X(2).
+       01  TOTAL-ORDENADOS PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           SORT ARQUIVO-ORDENACAO-CLIENTES
+               ON ASCENDING KEY ORDENACAO-NOME
+               USING ARQUIVO-CLIENTE
+               GIVING ARQUIVO-CLIENTE-ORDENADO.
+
+           PERFORM CONTA-CLIENTES-ORDENADOS.
+
+           DISPLAY "COPIA ORDENADA POR NOME GERADA EM "
+               "CLIENTES_POR_NOME.DAT".
+           DISPLAY "TOTAL DE CLIENTES NA COPIA: " TOTAL-ORDENADOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       CONTA-CLIENTES-ORDENADOS.
+      *    Relé a copia gerada so para confirmar quantos registros
+      *    foram gravados na ordenacao
+           OPEN INPUT ARQUIVO-CLIENTE-ORDENADO.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LER-PROXIMO-ORDENADO.
+           PERFORM CONTA-REGISTRO-ORDENADO UNTIL FINAL-ARQUIVO = "S".
+           CLOSE ARQUIVO-CLIENTE-ORDENADO.
+
+       LER-PROXIMO-ORDENADO.
+           READ ARQUIVO-CLIENTE-ORDENADO
+               AT END MOVE "S" TO FINAL-ARQUIVO.
+
+       CONTA-REGISTRO-ORDENADO.
+           ADD 1 TO TOTAL-ORDENADOS.
+           PERFORM LER-PROXIMO-ORDENADO.
