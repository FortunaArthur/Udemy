@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG40.
+      *    Programa para Gerar o Quadro de Funcionarios por Escolaridade
+      *    Le ARQUIVO-FUNCIONARIO e conta quantos funcionarios existem
+      *    em cada nivel de FUNCIONARIO-ESCOLARIDADE (Fundamental, Medio
+      *    ou Superior), pro RH acompanhar o perfil educacional do
+      *    quadro sem ter que contar cadastro por cadastro.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELFUNCIONARIO.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FINAL-ARQUIVO PIC X.
+       01  FUNCIONARIO-FILE-STATUS PIC X(2).
+       01  TOTAL-FUNCIONARIOS PIC 9(6) VALUE 0.
+
+       01  QTDE-FUNDAMENTAL PIC 9(6) VALUE 0.
+       01  QTDE-MEDIO PIC 9(6) VALUE 0.
+       01  QTDE-SUPERIOR PIC 9(6) VALUE 0.
+       01  QTDE-NAO-INFORMADO PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM CONTA-REGISTRO UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+           PERFORM IMPRIME-RELATORIO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LER-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END MOVE "S" TO FINAL-ARQUIVO.
+
+       CONTA-REGISTRO.
+           ADD 1 TO TOTAL-FUNCIONARIOS.
+
+           EVALUATE TRUE
+               WHEN ENSINO-FUNDAMENTAL
+                   ADD 1 TO QTDE-FUNDAMENTAL
+               WHEN ENSINO-MEDIO
+                   ADD 1 TO QTDE-MEDIO
+               WHEN ENSINO-SUPERIOR
+                   ADD 1 TO QTDE-SUPERIOR
+               WHEN OTHER
+                   ADD 1 TO QTDE-NAO-INFORMADO
+           END-EVALUATE.
+
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+
+       IMPRIME-RELATORIO.
+           DISPLAY "QUADRO DE FUNCIONARIOS POR ESCOLARIDADE".
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "ENSINO FUNDAMENTAL: " QTDE-FUNDAMENTAL.
+           DISPLAY "ENSINO MEDIO: " QTDE-MEDIO.
+           DISPLAY "ENSINO SUPERIOR: " QTDE-SUPERIOR.
+           DISPLAY "NAO INFORMADO: " QTDE-NAO-INFORMADO.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "TOTAL DE FUNCIONARIOS: " TOTAL-FUNCIONARIOS.
