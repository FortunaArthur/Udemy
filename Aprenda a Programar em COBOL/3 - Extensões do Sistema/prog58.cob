@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG58.
+      *    Programa do Feed Noturno de Clientes para o Faturamento
+      *    Gera um extrato de largura fixa com os clientes ativos de
+      *    clientes.dat, com cabecalho datado e rodape com o total de
+      *    registros, pro sistema de faturamento consumir na rotina
+      *    noturna sem precisar acessar o arquivo indexado direto.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLIENTE.cob".
+
+           SELECT ARQUIVO-FEED
+           ASSIGN TO "clientes_feed_faturamento.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+
+       FD ARQUIVO-FEED.
+
+       01  LINHA-FEED.
+           05 FEED-TIPO-REGISTRO PIC X.
+           05 FEED-CODIGO PIC 9(6).
+           05 FEED-NOME PIC X(20).
+           05 FEED-ENDERECO PIC X(50).
+           05 FEED-TOTAL PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+       01  FINAL-ARQUIVO PIC X.
+       01  CLIENTE-FILE-STATUS PIC X(2).
+       01  DATA-EXECUCAO PIC 9(6).
+       01  TOTAL-NO-FEED PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           ACCEPT DATA-EXECUCAO FROM DATE.
+
+           OPEN INPUT ARQUIVO-CLIENTE.
+           OPEN OUTPUT ARQUIVO-FEED.
+
+           PERFORM GRAVA-CABECALHO-FEED.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LER-PROXIMO-CLIENTE.
+           PERFORM AVALIA-CLIENTE UNTIL FINAL-ARQUIVO = "S".
+
+           PERFORM GRAVA-RODAPE-FEED.
+
+           CLOSE ARQUIVO-CLIENTE.
+           CLOSE ARQUIVO-FEED.
+
+           DISPLAY "TOTAL DE CLIENTES NO FEED DE FATURAMENTO: "
+               TOTAL-NO-FEED.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LER-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END MOVE "S" TO FINAL-ARQUIVO.
+
+       AVALIA-CLIENTE.
+           IF CLIENTE-ATIVO
+               PERFORM GRAVA-LINHA-FEED
+           END-IF.
+           PERFORM LER-PROXIMO-CLIENTE.
+
+       GRAVA-CABECALHO-FEED.
+           MOVE SPACE TO LINHA-FEED.
+           MOVE "H" TO FEED-TIPO-REGISTRO.
+           MOVE DATA-EXECUCAO TO FEED-CODIGO.
+           WRITE LINHA-FEED.
+
+       GRAVA-LINHA-FEED.
+           MOVE SPACE TO LINHA-FEED.
+           MOVE "D" TO FEED-TIPO-REGISTRO.
+           MOVE CLIENTE-CODIGO TO FEED-CODIGO.
+           MOVE CLIENTE-NOME TO FEED-NOME.
+           MOVE CLIENTE-ENDERECO TO FEED-ENDERECO.
+           WRITE LINHA-FEED.
+           ADD 1 TO TOTAL-NO-FEED.
+
+       GRAVA-RODAPE-FEED.
+           MOVE SPACE TO LINHA-FEED.
+           MOVE "T" TO FEED-TIPO-REGISTRO.
+           MOVE TOTAL-NO-FEED TO FEED-TOTAL.
+           WRITE LINHA-FEED.
