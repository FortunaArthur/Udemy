@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG62.
+      *    Sub-rotina de Validacao de Filial
+      *    Centraliza a checagem do codigo de filial contra a tabela
+      *    de filiais conhecidas, usada tanto no cadastro de clientes
+      *    (PROG32) quanto no carregamento de clientes do fornecedor
+      *    (PROG61), pra nao ter a tabela e a rotina de validacao
+      *    duplicadas nos 2 programas.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  FIL-TABELA-INIT.
+           05 FILLER PIC X(4) VALUE "0001".
+           05 FILLER PIC X(4) VALUE "0002".
+           05 FILLER PIC X(4) VALUE "0003".
+           05 FILLER PIC X(4) VALUE "0004".
+           05 FILLER PIC X(4) VALUE "0005".
+
+       01  FIL-TABELA REDEFINES FIL-TABELA-INIT.
+           05 FIL-VALIDA PIC X(4) OCCURS 5 TIMES.
+
+       01  FIL-INDICE PIC 9.
+
+       LINKAGE SECTION.
+
+       01  FIL-CANDIDATA PIC X(4).
+       01  FIL-RESULTADO PIC X.
+           88 FIL-ENCONTRADA VALUE "S".
+           88 FIL-NAO-ENCONTRADA VALUE "N".
+
+       PROCEDURE DIVISION USING FIL-CANDIDATA FIL-RESULTADO.
+       PROGRAM-BEGIN.
+           SET FIL-NAO-ENCONTRADA TO TRUE.
+           PERFORM CONFERE-FILIAL
+               VARYING FIL-INDICE FROM 1 BY 1
+               UNTIL FIL-INDICE > 5 OR FIL-ENCONTRADA.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       CONFERE-FILIAL.
+           IF FIL-CANDIDATA = FIL-VALIDA(FIL-INDICE)
+               SET FIL-ENCONTRADA TO TRUE
+           END-IF.
