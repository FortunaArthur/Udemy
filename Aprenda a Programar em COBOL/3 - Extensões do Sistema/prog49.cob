@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG49.
+      *    Programa do Relatorio de Clientes Novos no Periodo
+      *    Le a trilha de auditoria HIST-CLIENTES.DAT, gravada pelo
+      *    PROG32, e lista so as Adicoes (HIST-OPERACAO = "A")
+      *    ocorridas entre 2 datas informadas, pro gerente comparar
+      *    quantos clientes novos entraram num periodo escolhido.
+      *
+      *    HISTORICO DE ALTERACOES
+      *    LINHA-HISTORICO passou a vir de FDHISTCLIENTE.cob, em vez
+      *    de declarada aqui, ja que o PROG32 grava o mesmo arquivo e
+      *    tinha que repetir o layout.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-HISTORICO
+           ASSIGN TO "hist_clientes.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDHISTCLIENTE.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FINAL-ARQUIVO PIC X.
+       01  DATA-INICIAL PIC 9(6).
+       01  DATA-FINAL PIC 9(6).
+       01  TOTAL-CLIENTES-NOVOS PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           DISPLAY "INFORME A DATA INICIAL DO PERIODO (AAMMDD):".
+           ACCEPT DATA-INICIAL.
+           DISPLAY "INFORME A DATA FINAL DO PERIODO (AAMMDD):".
+           ACCEPT DATA-FINAL.
+
+           OPEN INPUT ARQUIVO-HISTORICO.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LER-PROXIMO-HISTORICO.
+           PERFORM AVALIA-REGISTRO UNTIL FINAL-ARQUIVO = "S".
+
+           CLOSE ARQUIVO-HISTORICO.
+
+           DISPLAY "---------------------------------------------".
+           DISPLAY "TOTAL DE CLIENTES NOVOS NO PERIODO: "
+               TOTAL-CLIENTES-NOVOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LER-PROXIMO-HISTORICO.
+           READ ARQUIVO-HISTORICO
+               AT END MOVE "S" TO FINAL-ARQUIVO.
+
+       AVALIA-REGISTRO.
+           IF HIST-OPERACAO = "A"
+               AND HIST-DATA >= DATA-INICIAL
+               AND HIST-DATA <= DATA-FINAL
+               DISPLAY "CODIGO: " HIST-CODIGO " NOME: " HIST-NOME
+                   " DATA: " HIST-DATA
+               ADD 1 TO TOTAL-CLIENTES-NOVOS
+           END-IF.
+           PERFORM LER-PROXIMO-HISTORICO.
