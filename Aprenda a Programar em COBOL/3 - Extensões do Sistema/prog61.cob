@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG61.
+      *    Programa de Carga de Clientes Fornecidos por Terceiros
+      *    Le uma lista de clientes vinda de um fornecedor externo e
+      *    grava no arquivo indexado de clientes, usando a mesma
+      *    validacao de telefone/email do cadastro manual (PROG45) e
+      *    pulando codigos que ja existem no cadastro.
+      *
+      *    HISTORICO DE ALTERACOES
+      *    Incluida a mesma varredura de email/telefone duplicado do
+      *    PROG32 (VERIFICA-DUPLICADO), pra nao so pular codigo
+      *    repetido mas tambem cliente repetido com codigo diferente.
+      *    CLIENTE-REGISTRO passou a ser limpo antes de montar o
+      *    registro novo, e CLIENTE-DATA-CADASTRO/CLIENTE-FILIAL/
+      *    CLIENTE-QTDE-ENDERECOS passaram a ser preenchidos no
+      *    carregamento, no mesmo padrao do PROG32.
+      *    Lista do fornecedor passou a trazer a filial do cliente, e
+      *    o carregamento passou a validar esse codigo contra a mesma
+      *    tabela de filiais do PROG32, rejeitando quem vier com filial
+      *    que nao conste na tabela em vez de gravar o campo em branco.
+      *    Validacao de filial passou a ser feita pelo PROG62, em vez
+      *    de repetir aqui a tabela e a rotina que ja existiam no
+      *    PROG32.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLIENTE.cob".
+
+           SELECT ARQUIVO-LISTA-FORNECEDOR
+           ASSIGN TO "clientes_fornecedor.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+
+       FD ARQUIVO-LISTA-FORNECEDOR.
+
+       01  LINHA-LISTA-FORNECEDOR.
+           05 LISTA-CODIGO PIC 9(6).
+           05 LISTA-NOME PIC X(20).
+           05 LISTA-ENDERECO PIC X(50).
+           05 LISTA-TELEFONE PIC X(15).
+           05 LISTA-EMAIL PIC X(30).
+           05 LISTA-FILIAL PIC X(4).
+
+       WORKING-STORAGE SECTION.
+
+       01  FINAL-LISTA PIC X.
+       01  CLIENTE-FILE-STATUS PIC X(2).
+       01  DATA-EXECUCAO PIC 9(6).
+
+       01  CONTATO-VALIDACAO-FLAG PIC X VALUE "S".
+           88 CONTATO-VALIDO VALUE "S".
+           88 CONTATO-INVALIDO VALUE "N".
+
+       01  DUPLICADO-FLAG PIC X VALUE "N".
+       01  FIM-VARREDURA PIC X VALUE "N".
+
+       01  FILIAL-CANDIDATA PIC X(4).
+
+       01  FILIAL-VALIDACAO-FLAG PIC X VALUE "N".
+           88 FILIAL-ENCONTRADA VALUE "S".
+           88 FILIAL-NAO-ENCONTRADA VALUE "N".
+
+       01  TOTAL-LIDOS PIC 9(6) VALUE 0.
+       01  TOTAL-CARREGADOS PIC 9(6) VALUE 0.
+       01  TOTAL-DUPLICADOS PIC 9(6) VALUE 0.
+       01  TOTAL-REJEITADOS PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           ACCEPT DATA-EXECUCAO FROM DATE.
+
+           OPEN INPUT ARQUIVO-LISTA-FORNECEDOR.
+           OPEN I-O ARQUIVO-CLIENTE.
+
+           MOVE "N" TO FINAL-LISTA.
+           PERFORM LER-PROXIMO-FORNECEDOR.
+           PERFORM CARREGA-REGISTRO UNTIL FINAL-LISTA = "S".
+
+           CLOSE ARQUIVO-LISTA-FORNECEDOR.
+           CLOSE ARQUIVO-CLIENTE.
+
+           DISPLAY "---------------------------------------------".
+           DISPLAY "TOTAL DE REGISTROS LIDOS DO FORNECEDOR: "
+               TOTAL-LIDOS.
+           DISPLAY "TOTAL CARREGADOS NO CADASTRO: " TOTAL-CARREGADOS.
+           DISPLAY "TOTAL JA CADASTRADOS (IGNORADOS): "
+               TOTAL-DUPLICADOS.
+           DISPLAY "TOTAL REJEITADOS POR DADOS INVALIDOS: "
+               TOTAL-REJEITADOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LER-PROXIMO-FORNECEDOR.
+           READ ARQUIVO-LISTA-FORNECEDOR NEXT RECORD
+               AT END MOVE "S" TO FINAL-LISTA.
+
+       CARREGA-REGISTRO.
+           ADD 1 TO TOTAL-LIDOS.
+
+           CALL "PROG45" USING LISTA-TELEFONE LISTA-EMAIL
+               CONTATO-VALIDACAO-FLAG.
+
+           MOVE LISTA-FILIAL TO FILIAL-CANDIDATA.
+           CALL "PROG62" USING FILIAL-CANDIDATA FILIAL-VALIDACAO-FLAG.
+
+           IF CONTATO-INVALIDO OR LISTA-NOME = SPACE
+               OR FILIAL-NAO-ENCONTRADA
+               DISPLAY "CODIGO " LISTA-CODIGO
+                   " REJEITADO - DADOS INVALIDOS"
+               ADD 1 TO TOTAL-REJEITADOS
+           ELSE
+               PERFORM VERIFICA-DUPLICADO
+               IF DUPLICADO-FLAG = "S"
+                   DISPLAY "CODIGO " LISTA-CODIGO
+                       " IGNORADO - EMAIL OU TELEFONE JA CADASTRADO"
+                   ADD 1 TO TOTAL-DUPLICADOS
+               ELSE
+                   MOVE SPACE TO CLIENTE-REGISTRO
+                   MOVE LISTA-CODIGO TO CLIENTE-CODIGO
+                   MOVE LISTA-NOME TO CLIENTE-NOME
+                   MOVE LISTA-ENDERECO TO CLIENTE-ENDERECO
+                   MOVE LISTA-TELEFONE TO CLIENTE-TELEFONE
+                   MOVE LISTA-EMAIL TO CLIENTE-EMAIL
+                   SET CLIENTE-ATIVO TO TRUE
+                   MOVE DATA-EXECUCAO TO CLIENTE-DATA-CADASTRO
+                   MOVE LISTA-FILIAL TO CLIENTE-FILIAL
+                   MOVE ZERO TO CLIENTE-QTDE-ENDERECOS
+                   WRITE CLIENTE-REGISTRO
+                       INVALID KEY
+                           DISPLAY "CODIGO " LISTA-CODIGO
+                               " JA CADASTRADO - IGNORADO"
+                           ADD 1 TO TOTAL-DUPLICADOS
+                       NOT INVALID KEY
+                           ADD 1 TO TOTAL-CARREGADOS
+                   END-WRITE
+               END-IF
+           END-IF.
+
+           PERFORM LER-PROXIMO-FORNECEDOR.
+
+       VERIFICA-DUPLICADO.
+      *    Varre o arquivo do inicio procurando EMAIL ou TELEFONE
+      *    iguais aos do registro vindo do fornecedor
+           MOVE "N" TO DUPLICADO-FLAG.
+           MOVE "N" TO FIM-VARREDURA.
+           MOVE ZEROS TO CLIENTE-CODIGO.
+           START ARQUIVO-CLIENTE KEY IS NOT LESS THAN CLIENTE-CODIGO
+               INVALID KEY
+                   MOVE "S" TO FIM-VARREDURA
+           END-START.
+           PERFORM VARRE-CLIENTES
+               UNTIL FIM-VARREDURA = "S" OR DUPLICADO-FLAG = "S".
+
+       VARRE-CLIENTES.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-VARREDURA
+           END-READ.
+           IF FIM-VARREDURA = "N"
+               IF CLIENTE-EMAIL = LISTA-EMAIL
+                  OR CLIENTE-TELEFONE = LISTA-TELEFONE
+                   MOVE "S" TO DUPLICADO-FLAG
+               END-IF
+           END-IF.
+
