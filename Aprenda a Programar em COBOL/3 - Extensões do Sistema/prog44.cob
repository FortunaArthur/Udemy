@@ -0,0 +1,20 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG44.
+      *    Job de Cadastro e Relatorio de Clientes
+      *    Encadeia o PROG32 (cadastro) e o PROG33 (relatorio) num job
+      *    de 2 passos, pra nao depender do operador lembrar de rodar
+      *    o relatorio depois do cadastro.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           DISPLAY "PASSO 1 - CADASTRO DE CLIENTES (PROG32)".
+           CALL "PROG32".
+
+           DISPLAY "PASSO 2 - RELATORIO DE CLIENTES (PROG33)".
+           CALL "PROG33".
+
+           DISPLAY "JOB DE CADASTRO E RELATORIO FINALIZADO".
+
+       PROGRAM-DONE.
+           STOP RUN.
