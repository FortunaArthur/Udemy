@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG41.
+      *    Programa para Gerar o Relatorio Consolidado de Fim de Dia
+      *    Varre ARQUIVO-CLIENTE e ARQUIVO-FUNCIONARIO e mostra, num
+      *    unico relatorio, quantos clientes e funcionarios existem,
+      *    quantos estao ativos/inativos e o total da folha, pro
+      *    fechamento do dia nao precisar rodar um programa por arquivo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLIENTE.cob".
+           COPY "SELFUNCIONARIO.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+           COPY "FDFUNCIONARIO.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-FILE-STATUS PIC X(2).
+       01  FUNCIONARIO-FILE-STATUS PIC X(2).
+       01  FINAL-ARQUIVO PIC X.
+
+       01  TOTAL-CLIENTES PIC 9(6) VALUE 0.
+       01  TOTAL-CLIENTES-ATIVOS PIC 9(6) VALUE 0.
+       01  TOTAL-CLIENTES-INATIVOS PIC 9(6) VALUE 0.
+
+       01  TOTAL-FUNCIONARIOS PIC 9(6) VALUE 0.
+       01  TOTAL-FUNCIONARIOS-ATIVOS PIC 9(6) VALUE 0.
+       01  TOTAL-FUNCIONARIOS-INATIVOS PIC 9(6) VALUE 0.
+       01  TOTAL-FOLHA PIC 9(8)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           PERFORM PROCESSA-CLIENTES.
+           PERFORM PROCESSA-FUNCIONARIOS.
+           PERFORM IMPRIME-RELATORIO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       PROCESSA-CLIENTES.
+           OPEN INPUT ARQUIVO-CLIENTE.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LER-PROXIMO-CLIENTE.
+           PERFORM ACUMULA-CLIENTE UNTIL FINAL-ARQUIVO = "S".
+           CLOSE ARQUIVO-CLIENTE.
+
+       LER-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END MOVE "S" TO FINAL-ARQUIVO.
+
+       ACUMULA-CLIENTE.
+           ADD 1 TO TOTAL-CLIENTES.
+           IF CLIENTE-ATIVO
+               ADD 1 TO TOTAL-CLIENTES-ATIVOS
+           ELSE
+               ADD 1 TO TOTAL-CLIENTES-INATIVOS
+           END-IF.
+           PERFORM LER-PROXIMO-CLIENTE.
+
+       PROCESSA-FUNCIONARIOS.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM ACUMULA-FUNCIONARIO UNTIL FINAL-ARQUIVO = "S".
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+       LER-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END MOVE "S" TO FINAL-ARQUIVO.
+
+       ACUMULA-FUNCIONARIO.
+           ADD 1 TO TOTAL-FUNCIONARIOS.
+           ADD FUNCIONARIO-SALARIO TO TOTAL-FOLHA.
+           IF FUNCIONARIO-ATIVO
+               ADD 1 TO TOTAL-FUNCIONARIOS-ATIVOS
+           ELSE
+               ADD 1 TO TOTAL-FUNCIONARIOS-INATIVOS
+           END-IF.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+
+       IMPRIME-RELATORIO.
+           DISPLAY "RELATORIO CONSOLIDADO DE FIM DE DIA".
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "CLIENTES - TOTAL: " TOTAL-CLIENTES
+               " ATIVOS: " TOTAL-CLIENTES-ATIVOS
+               " INATIVOS: " TOTAL-CLIENTES-INATIVOS.
+           DISPLAY "FUNCIONARIOS - TOTAL: " TOTAL-FUNCIONARIOS
+               " ATIVOS: " TOTAL-FUNCIONARIOS-ATIVOS
+               " INATIVOS: " TOTAL-FUNCIONARIOS-INATIVOS.
+           DISPLAY "TOTAL DA FOLHA DE PAGAMENTO: " TOTAL-FOLHA.
