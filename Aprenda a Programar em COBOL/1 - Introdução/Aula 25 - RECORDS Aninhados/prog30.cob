@@ -3,6 +3,11 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
       *    Demonstração de RECORD Aninhados
+      *
+      *    HISTORICO DE ALTERACOES
+      *    FUNCAO passou de grupo unico para tabela OCCURS, para guardar
+      *    o historico de departamentos/tarefas do funcionario em vez
+      *    de so a ultima atribuicao.
 
        WORKING-STORAGE SECTION.
 
@@ -16,26 +21,43 @@
            05 FILLER PIC X(1) VALUE "*".
            05 SALARIO PIC 9(4)V9(2) VALUE 2500.00.
            05 FILLER PIC X(1) VALUE "*".
+           05 QTDE-FUNCOES PIC 9(2) VALUE 0.
 
-           05 FUNCAO.
+           05 FUNCAO OCCURS 5 TIMES.
                10 DEPARTAMENTO PIC X(10).
                10 FILLER PIC X(1) VALUE "-".
                10 TAREFA PIC X(100).
 
+       01  INDICE-FUNCAO PIC 9(2).
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
 
-           MOVE "Marketing" TO DEPARTAMENTO.
-           MOVE "Criar Campanha de Marketing para o Natal" TO TAREFA.
            MOVE 1 TO CODIGO.
-           DISPLAY FUNCIONARIO.
-
-           MOVE "Financeiro" TO DEPARTAMENTO.
-           MOVE "Traga o Relatorio com Todas as Contas Pagas" TO TAREFA.
+           ADD 1 TO QTDE-FUNCOES.
+           MOVE "Marketing" TO DEPARTAMENTO(QTDE-FUNCOES).
+           MOVE "Criar Campanha de Marketing para o Natal"
+               TO TAREFA(QTDE-FUNCOES).
+
+           ADD 1 TO QTDE-FUNCOES.
+           MOVE "Financeiro" TO DEPARTAMENTO(QTDE-FUNCOES).
+           MOVE "Traga o Relatorio com Todas as Contas Pagas"
+               TO TAREFA(QTDE-FUNCOES).
            ADD 1 TO CODIGO.
            MOVE "ANA" TO NOME.
 
-           DISPLAY FUNCIONARIO.
+           DISPLAY "CODIGO: " CODIGO " NOME: " NOME.
+           DISPLAY "ENDERECO: " ENDERECO " SALARIO: " SALARIO.
+           PERFORM EXIBE-HISTORICO-TAREFAS.
 
        PROGRAM-DONE.
            STOP RUN.
+
+       EXIBE-HISTORICO-TAREFAS.
+           PERFORM EXIBE-TAREFA
+               VARYING INDICE-FUNCAO FROM 1 BY 1
+               UNTIL INDICE-FUNCAO > QTDE-FUNCOES.
+
+       EXIBE-TAREFA.
+           DISPLAY DEPARTAMENTO(INDICE-FUNCAO) "-"
+               TAREFA(INDICE-FUNCAO).
