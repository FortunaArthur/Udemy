@@ -1,32 +1,72 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG33.
       *    Programa para Ler Arquivos
+      *
+      *    HISTORICO DE ALTERACOES
+      *    clientes.dat passou a ser indexado por CLIENTE-CODIGO. A
+      *    leitura sequencial completa continua funcionando via
+      *    READ ... NEXT RECORD, varrendo o arquivo na ordem da chave.
+      *    A listagem passou a sair como relatorio formatado, com
+      *    cabecalho, data do processamento, quebra de pagina e a
+      *    contagem final de clientes, em vez de so um DISPLAY corrido.
+      *    Incluido modo de busca por Nome/Telefone, para nao precisar
+      *    varrer o arquivo inteiro so para achar 1 cliente.
+      *    Incluido modo de listagem somente de CLIENTE-ATIVO.
+      *    O rodape agora mostra tambem o total de clientes que
+      *    existem no arquivo, independente de quantos foram listados.
+      *    Incluida a gravacao do status de fim de execucao em
+      *    STATUS_EXECUCOES.DAT, no mesmo padrao adotado no PROG32.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL ARQUIVO-CLIENTE
-           ASSIGN TO "clientes.dat"
-           ORGANISATION IS SEQUENTIAL.
+           COPY "SELCLIENTE.cob".
+           COPY "SELSTATUS.cob".
 
        DATA DIVISION.
        FILE SECTION.
-       FD ARQUIVO-CLIENTE.
-
-       01  CLIENTE-REGISTRO.
-           05 CLIENTE-NOME PIC X(20).
-           05 CLIENTE-ENDERECO PIC X(50).
-           05 CLIENTE-TELEFONE PIC X(15).
-           05 CLIENTE-EMAIL PIC X(30).
+           COPY "FDCLIENTE.cob".
+           COPY "FDSTATUS.cob".
 
        WORKING-STORAGE SECTION.
 
        01  FINAL-ARQUIVO PIC X.
+       01  CLIENTE-FILE-STATUS PIC X(2).
+
+       01  DATA-EXECUCAO.
+           05 DATA-EXECUCAO-AA PIC 99.
+           05 DATA-EXECUCAO-MM PIC 99.
+           05 DATA-EXECUCAO-DD PIC 99.
+
+       01  LINHAS-NA-PAGINA PIC 9(2) VALUE 0.
+       01  MAX-LINHAS-PAGINA PIC 9(2) VALUE 20.
+       01  NUMERO-PAGINA PIC 9(3) VALUE 0.
+       01  TOTAL-CLIENTES PIC 9(6) VALUE 0.
+       01  TOTAL-NO-ARQUIVO PIC 9(6) VALUE 0.
+
+       01  MODO-LISTAGEM PIC X.
+       01  TERMO-BUSCA PIC X(30).
+       01  TERMO-BUSCA-TAMANHO PIC 9(2).
+       01  OCORRENCIAS-NOME PIC 9(3).
+       01  OCORRENCIAS-TELEFONE PIC 9(3).
+
+       01  SELECAO-FLAG PIC X.
+           88 CLIENTE-FOI-SELECIONADO VALUE "S".
+           88 CLIENTE-NAO-SELECIONADO VALUE "N".
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
 
            OPEN INPUT ARQUIVO-CLIENTE.
+           ACCEPT DATA-EXECUCAO FROM DATE.
+
+           DISPLAY "(T)odos (A)tivos ou (B)uscar por Nome/Telefone?".
+           ACCEPT MODO-LISTAGEM.
+           IF MODO-LISTAGEM = "B"
+               DISPLAY "Informe o Nome ou Telefone (ou parte dele):"
+               ACCEPT TERMO-BUSCA
+               PERFORM CALCULA-TAMANHO-TERMO-BUSCA
+           END-IF.
 
            MOVE "N" TO FINAL-ARQUIVO.
 
@@ -35,23 +75,101 @@
            PERFORM EXIBIR-REGISTRO UNTIL FINAL-ARQUIVO NOT = "N".
       *    ERA = "S", +eu mudei pq a logica era fazer até ser diferente
 
+           PERFORM IMPRIME-RODAPE.
+           PERFORM GRAVA-STATUS-EXECUCAO.
+
            CLOSE ARQUIVO-CLIENTE.
 
        PROGRAM-DONE.
-           STOP RUN.
+           GOBACK.
 
        LER-PROXIMO-REGISTRO.
       *    Ler o Arquivo e quando ele achar o final dele Atribua "S" no FINAL-ARQUIVO
-           READ ARQUIVO-CLIENTE RECORD AT END MOVE "S" TO FINAL-ARQUIVO.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END MOVE "S" TO FINAL-ARQUIVO.
       *    KD vez q essa parte roda ela le 1 unico registro por vez
+           IF FINAL-ARQUIVO = "N"
+               ADD 1 TO TOTAL-NO-ARQUIVO
+           END-IF.
 
        EXIBIR-REGISTRO.
-           PERFORM CAMPOS.
+           IF MODO-LISTAGEM = "B"
+               PERFORM VERIFICA-TERMO-BUSCA
+           END-IF.
+           PERFORM DECIDE-SELECAO.
+           IF CLIENTE-FOI-SELECIONADO
+               IF LINHAS-NA-PAGINA >= MAX-LINHAS-PAGINA
+                   OR NUMERO-PAGINA = 0
+                   PERFORM IMPRIME-CABECALHO
+               END-IF
+               PERFORM CAMPOS
+           END-IF.
            PERFORM LER-PROXIMO-REGISTRO.
 
+       DECIDE-SELECAO.
+      *    Decide se o registro atual entra no relatorio
+           IF MODO-LISTAGEM = "A" AND CLIENTE-INATIVO
+               SET CLIENTE-NAO-SELECIONADO TO TRUE
+           ELSE IF MODO-LISTAGEM = "B" AND OCORRENCIAS-NOME = 0
+               AND OCORRENCIAS-TELEFONE = 0
+               SET CLIENTE-NAO-SELECIONADO TO TRUE
+           ELSE
+               SET CLIENTE-FOI-SELECIONADO TO TRUE
+           END-IF.
+
+       CALCULA-TAMANHO-TERMO-BUSCA.
+      *    Descobre quantas posicoes de TERMO-BUSCA foram realmente
+      *    digitadas, pra nao comparar o campo inteiro de 30 posicoes
+      *    (a maioria em branco) contra nomes e telefones mais curtos
+           MOVE 30 TO TERMO-BUSCA-TAMANHO.
+           PERFORM ACHA-TAMANHO-TERMO-BUSCA
+               UNTIL TERMO-BUSCA-TAMANHO = 1
+               OR TERMO-BUSCA(TERMO-BUSCA-TAMANHO:1) NOT = SPACE.
+
+       ACHA-TAMANHO-TERMO-BUSCA.
+           SUBTRACT 1 FROM TERMO-BUSCA-TAMANHO.
+
+       VERIFICA-TERMO-BUSCA.
+           MOVE 0 TO OCORRENCIAS-NOME.
+           MOVE 0 TO OCORRENCIAS-TELEFONE.
+           INSPECT CLIENTE-NOME TALLYING OCORRENCIAS-NOME
+               FOR ALL TERMO-BUSCA(1:TERMO-BUSCA-TAMANHO).
+           INSPECT CLIENTE-TELEFONE TALLYING OCORRENCIAS-TELEFONE
+               FOR ALL TERMO-BUSCA(1:TERMO-BUSCA-TAMANHO).
+
+       IMPRIME-CABECALHO.
+           ADD 1 TO NUMERO-PAGINA.
+           MOVE 0 TO LINHAS-NA-PAGINA.
+           DISPLAY " ".
+           DISPLAY "RELATORIO DE CLIENTES - PAGINA " NUMERO-PAGINA.
+           DISPLAY "DATA: " DATA-EXECUCAO-DD "/" DATA-EXECUCAO-MM
+               "/" DATA-EXECUCAO-AA.
+           DISPLAY "---------------------------------------------".
+           ADD 3 TO LINHAS-NA-PAGINA.
+
        CAMPOS.
+           DISPLAY "CODIGO: " CLIENTE-CODIGO.
            DISPLAY "NOME: " CLIENTE-NOME.
            DISPLAY "ENDERECO: " CLIENTE-ENDERECO.
            DISPLAY "TELEFONE: " CLIENTE-TELEFONE.
            DISPLAY "EMAIL: " CLIENTE-EMAIL.
            DISPLAY "=======================".
+           ADD 1 TO TOTAL-CLIENTES.
+           ADD 6 TO LINHAS-NA-PAGINA.
+
+       IMPRIME-RODAPE.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "TOTAL DE CLIENTES LISTADOS: " TOTAL-CLIENTES.
+           DISPLAY "TOTAL DE CLIENTES NO ARQUIVO: " TOTAL-NO-ARQUIVO.
+
+       GRAVA-STATUS-EXECUCAO.
+      *    Anexa 1 linha de status ao final do arquivo compartilhado,
+      *    com o total de clientes listados nesta rodada
+           OPEN EXTEND ARQUIVO-STATUS-EXECUCAO.
+           MOVE "PROG33" TO STATUS-PROGRAMA.
+           MOVE DATA-EXECUCAO TO STATUS-DATA.
+           ACCEPT STATUS-HORA FROM TIME.
+           SET STATUS-EXECUCAO-OK TO TRUE.
+           MOVE TOTAL-CLIENTES TO STATUS-TOTAL-PROCESSADO.
+           WRITE LINHA-STATUS-EXECUCAO.
+           CLOSE ARQUIVO-STATUS-EXECUCAO.
