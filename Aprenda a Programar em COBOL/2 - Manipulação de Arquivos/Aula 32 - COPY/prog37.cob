@@ -2,36 +2,217 @@
        PROGRAM-ID. PROG37.
       *    Programa para Inserir Dados em Arquivos Indexados
       *    WRITE COM INVALID KEY
+      *
+      *    HISTORICO DE ALTERACOES
+      *    Incluida opcao de Alterar Funcionario, alem de Inserir,
+      *    lendo o registro pela chave antes de regravar.
+      *    Incluida opcao de Excluir Funcionario, para desligamentos.
+      *    Programa passou a checar FUNCIONARIO-FILE-STATUS apos o OPEN
+      *    em vez de so declarar o campo sem usar.
+      *    LER-ESCREVER-REGISTRO passou a exigir que o codigo digitado
+      *    esteja na faixa anunciada de 1 a 9999 antes do WRITE.
+      *    Funcionario novo entra sempre como FUNCIONARIO-ATIVO; a
+      *    situacao pode ser mudada para Inativo na alteracao, em vez
+      *    de excluir o cadastro em desligamentos.
+      *    Incluido o campo FUNCIONARIO-ESCOLARIDADE (F/M/S), no mesmo
+      *    padrao de niveis 88 do ESCOLARIDADE do PROG31.
+      *    LER-ESCREVER-REGISTRO passou a validar TELEFONE/EMAIL pela
+      *    rotina comum do PROG45, a mesma usada no cadastro de
+      *    clientes do PROG32.
+      *    Incluida trilha de auditoria em HIST-FUNCIONARIOS.DAT: toda
+      *    insercao, alteracao ou exclusao passa a registrar OPERADOR,
+      *    data e hora, no mesmo padrao adotado no PROG32.
+      *    Incluida a gravacao do status de fim de execucao em
+      *    STATUS_EXECUCOES.DAT, no mesmo padrao adotado no PROG32.
+      *    Incluido o campo FUNCIONARIO-CPF na insercao do funcionario;
+      *    o CPF nao entra na tela de alteracao, pois e documento fixo.
+      *    Incluida a tabela FUNCIONARIO-DEPENDENTE (ate 5), no mesmo
+      *    padrao de tabela OCCURS com contador usado no PROG30.
+      *    Incluida opcao de Consultar Funcionario por nome, usando a
+      *    chave alternativa FUNCIONARIO-NOME declarada em
+      *    SELFUNCIONARIO.cob.
+      *    ALTERA-CAMPOS passou a aceitar tambem D-Desligado e
+      *    F-Afastado na situacao, alem de A-Ativo e I-Inativo, e a
+      *    validar a letra digitada em vez de aceitar qualquer coisa.
+      *    CAPTURA-DEPENDENTE passou a pedir tambem a data de
+      *    nascimento do dependente/beneficiario.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
            COPY "SELFUNCIONARIO.cob".
 
+           SELECT ARQUIVO-HISTORICO
+           ASSIGN TO "hist_funcionarios.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY "SELSTATUS.cob".
+
        DATA DIVISION.
        FILE SECTION.
 
            COPY "FDFUNCIONARIO.cob".
 
+       FD ARQUIVO-HISTORICO.
+
+       01  LINHA-HISTORICO.
+           05 HIST-DATA.
+               10 HIST-DATA-AA PIC 99.
+               10 HIST-DATA-MM PIC 99.
+               10 HIST-DATA-DD PIC 99.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 HIST-HORA.
+               10 HIST-HORA-HH PIC 99.
+               10 HIST-HORA-MM PIC 99.
+               10 HIST-HORA-SS PIC 99.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 HIST-OPERACAO PIC X.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 HIST-OPERADOR PIC X(10).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 HIST-CODIGO PIC 9(4).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 HIST-NOME PIC X(20).
+
+           COPY "FDSTATUS.cob".
+
        WORKING-STORAGE SECTION.
 
+       01  FUNCIONARIO-FILE-STATUS PIC X(2).
+       01  RESPOSTA PIC X.
+       01  OPERACAO PIC X.
+       01  DATA-EXECUCAO PIC 9(6).
+       01  OPERADOR-ID PIC X(10).
+       01  TOTAL-PROCESSADOS PIC 9(6) VALUE 0.
+       01  INDICE-DEPENDENTE PIC 9(2).
+
+       01  ABERTURA-FLAG PIC X VALUE "S".
+           88 ARQUIVO-ABERTO VALUE "S".
+           88 ARQUIVO-COM-ERRO VALUE "N".
+
+       01  CONTATO-VALIDACAO-FLAG PIC X VALUE "S".
+           88 CONTATO-VALIDO VALUE "S".
+           88 CONTATO-INVALIDO VALUE "N".
+
+       01  RODADA-FLAG PIC X VALUE "S".
+           88 RODADA-SEM-ERRO VALUE "S".
+           88 HOUVE-ERRO-NA-RODADA VALUE "N".
+
+       01  NOME-CONSULTADO PIC X(20).
+       01  FIM-CONSULTA PIC X VALUE "N".
+       01  ACHOU-CONSULTA PIC X VALUE "N".
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
       *    aKI � S� PRA CRIAR E FECHAR
            OPEN I-O ARQUIVO-FUNCIONARIO.
+           OPEN EXTEND ARQUIVO-HISTORICO.
+           ACCEPT DATA-EXECUCAO FROM DATE.
 
-           PERFORM LER-ESCREVER-REGISTRO.
+           DISPLAY "INFORME SEU CODIGO DE OPERADOR:".
+           ACCEPT OPERADOR-ID.
 
-           CLOSE ARQUIVO-FUNCIONARIO.
+           IF FUNCIONARIO-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE FUNCIONARIOS: "
+                   FUNCIONARIO-FILE-STATUS
+               SET ARQUIVO-COM-ERRO TO TRUE
+           ELSE
+               SET ARQUIVO-ABERTO TO TRUE
+           END-IF.
+
+           IF ARQUIVO-ABERTO
+               MOVE "S" TO RESPOSTA
+               PERFORM MANTEM-REGISTROS UNTIL RESPOSTA = "N"
+               CLOSE ARQUIVO-FUNCIONARIO
+           END-IF.
+
+           PERFORM GRAVA-STATUS-EXECUCAO.
+
+           CLOSE ARQUIVO-HISTORICO.
 
        PROGRAM-DONE.
-           STOP RUN.
+           GOBACK.
+
+       MANTEM-REGISTROS.
+           DISPLAY "-------------"
+           DISPLAY "(I)nserir (A)lterar (E)xcluir ou (C)onsultar por "
+               "Nome?".
+           ACCEPT OPERACAO.
+
+           EVALUATE OPERACAO
+               WHEN "I"
+                   PERFORM LER-ESCREVER-REGISTRO
+               WHEN "A"
+                   PERFORM ALTERA-REGISTRO
+               WHEN "E"
+                   PERFORM EXCLUI-REGISTRO
+               WHEN "C"
+                   PERFORM CONSULTA-POR-NOME
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+
+           DISPLAY "Deseja continuar no cadastro? (S/N)".
+           ACCEPT RESPOSTA.
 
        LER-ESCREVER-REGISTRO.
            MOVE SPACES TO FUNCIONARIO-REGISTRO.
            MOVE ZEROS TO FUNCIONARIO-CODIGO.
-           DISPLAY "INFORME O CODIGO DO FUNCIONARIO (1-9999)".
+           PERFORM ACEITA-CODIGO-NOVO
+               UNTIL FUNCIONARIO-CODIGO >= 1 AND FUNCIONARIO-CODIGO
+                   <= 9999.
+
+           PERFORM INFORMA-CAMPOS-NOVOS.
+           CALL "PROG45" USING FUNCIONARIO-TELEFONE
+               FUNCIONARIO-EMAIL CONTATO-VALIDACAO-FLAG.
+           IF CONTATO-INVALIDO
+               DISPLAY "TELEFONE DEVE CONTER SOMENTE NUMEROS E "
+                   "EMAIL DEVE CONTER @"
+               SET HOUVE-ERRO-NA-RODADA TO TRUE
+           ELSE
+               WRITE FUNCIONARIO-REGISTRO
+                   INVALID KEY
+                       DISPLAY "CODIGO " FUNCIONARIO-CODIGO
+                           " JA CADASTRADO"
+                       SET HOUVE-ERRO-NA-RODADA TO TRUE
+                   NOT INVALID KEY
+                       MOVE "I" TO HIST-OPERACAO
+                       PERFORM GRAVA-HISTORICO
+               END-WRITE
+           END-IF.
+
+       ACEITA-CODIGO-NOVO.
+      *    Repete a pergunta ate o operador informar um codigo dentro
+      *    da faixa anunciada, em vez de so avisar e seguir em frente
+           DISPLAY "INFORME O CODIGO DO FUNCIONARIO (1-9999):".
            ACCEPT FUNCIONARIO-CODIGO.
+           IF FUNCIONARIO-CODIGO < 1 OR FUNCIONARIO-CODIGO > 9999
+               DISPLAY "CODIGO FORA DA FAIXA PERMITIDA (1-9999)"
+           END-IF.
+
+       ACEITA-SITUACAO.
+      *    Repete a pergunta ate o operador informar uma situacao
+      *    valida, em vez de aceitar qualquer letra digitada
+           DISPLAY "NOVA SITUACAO (A-Ativo / I-Inativo / D-Desligado "
+               "/ F-Afastado):".
+           ACCEPT FUNCIONARIO-SITUACAO.
+           IF NOT (FUNCIONARIO-ATIVO OR FUNCIONARIO-INATIVO
+                   OR FUNCIONARIO-DESLIGADO OR FUNCIONARIO-AFASTADO)
+               DISPLAY "SITUACAO INVALIDA, USE A, I, D OU F"
+           END-IF.
+
+       GRAVA-HISTORICO.
+      *    Registra na trilha de auditoria quem mudou o que e quando;
+      *    HIST-OPERACAO ja vem preenchido por quem chamou (I/A/E)
+           MOVE DATA-EXECUCAO TO HIST-DATA.
+           ACCEPT HIST-HORA FROM TIME.
+           MOVE OPERADOR-ID TO HIST-OPERADOR.
+           MOVE FUNCIONARIO-CODIGO TO HIST-CODIGO.
+           MOVE FUNCIONARIO-NOME TO HIST-NOME.
+           WRITE LINHA-HISTORICO.
+           ADD 1 TO TOTAL-PROCESSADOS.
+
+       INFORMA-CAMPOS-NOVOS.
            DISPLAY "INFORME O NOME DO FUNCIONARIO:"
            ACCEPT FUNCIONARIO-NOME.
            DISPLAY "INFORME O ENDERECO DO FUNCIONARIO:"
@@ -40,6 +221,150 @@
            ACCEPT FUNCIONARIO-TELEFONE.
            DISPLAY "INFORME O EMAIL DO FUNCIONARIO:"
            ACCEPT FUNCIONARIO-EMAIL.
+           DISPLAY "INFORME O SALARIO DO FUNCIONARIO:"
+           ACCEPT FUNCIONARIO-SALARIO.
+           DISPLAY "INFORME O DEPARTAMENTO DO FUNCIONARIO:"
+           ACCEPT FUNCIONARIO-DEPARTAMENTO.
+           DISPLAY "INFORME A ESCOLARIDADE (F/M/S):"
+           ACCEPT FUNCIONARIO-ESCOLARIDADE.
+           DISPLAY "INFORME O CPF DO FUNCIONARIO (11 DIGITOS):"
+           ACCEPT FUNCIONARIO-CPF.
+           PERFORM INFORMA-DEPENDENTES.
+           SET FUNCIONARIO-ATIVO TO TRUE.
+
+       INFORMA-DEPENDENTES.
+           DISPLAY "QUANTOS DEPENDENTES/BENEFICIARIOS (0-5)?".
+           ACCEPT FUNCIONARIO-QTDE-DEPENDENTES.
+           PERFORM CAPTURA-DEPENDENTE
+               VARYING INDICE-DEPENDENTE FROM 1 BY 1
+               UNTIL INDICE-DEPENDENTE > FUNCIONARIO-QTDE-DEPENDENTES.
+
+       CAPTURA-DEPENDENTE.
+           DISPLAY "NOME DO DEPENDENTE " INDICE-DEPENDENTE ":".
+           ACCEPT DEPENDENTE-NOME(INDICE-DEPENDENTE).
+           DISPLAY "PARENTESCO DO DEPENDENTE " INDICE-DEPENDENTE ":".
+           ACCEPT DEPENDENTE-PARENTESCO(INDICE-DEPENDENTE).
+           DISPLAY "DATA DE NASCIMENTO DO DEPENDENTE "
+               INDICE-DEPENDENTE " (AAMMDD):".
+           ACCEPT DEPENDENTE-DATA-NASCIMENTO(INDICE-DEPENDENTE).
+
+       ALTERA-REGISTRO.
+      *    Le o registro pela chave e so regrava se ele existir
+           DISPLAY "INFORME O CODIGO DO FUNCIONARIO A ALTERAR:".
+           ACCEPT FUNCIONARIO-CODIGO.
+           READ ARQUIVO-FUNCIONARIO
+               INVALID KEY
+                   DISPLAY "CODIGO " FUNCIONARIO-CODIGO
+                       " NAO ENCONTRADO"
+                   SET HOUVE-ERRO-NA-RODADA TO TRUE
+               NOT INVALID KEY
+                   PERFORM ALTERA-CAMPOS
+           END-READ.
+
+       ALTERA-CAMPOS.
+           DISPLAY "NOVO NOME:"
+           ACCEPT FUNCIONARIO-NOME.
+           DISPLAY "NOVO ENDERECO:"
+           ACCEPT FUNCIONARIO-ENDERECO.
+           DISPLAY "NOVO TELEFONE:"
+           ACCEPT FUNCIONARIO-TELEFONE.
+           DISPLAY "NOVO EMAIL:"
+           ACCEPT FUNCIONARIO-EMAIL.
+           DISPLAY "NOVO SALARIO:"
+           ACCEPT FUNCIONARIO-SALARIO.
+           DISPLAY "NOVO DEPARTAMENTO:"
+           ACCEPT FUNCIONARIO-DEPARTAMENTO.
+           PERFORM ACEITA-SITUACAO
+               UNTIL FUNCIONARIO-ATIVO OR FUNCIONARIO-INATIVO
+                   OR FUNCIONARIO-DESLIGADO OR FUNCIONARIO-AFASTADO.
+           DISPLAY "NOVA ESCOLARIDADE (F/M/S):"
+           ACCEPT FUNCIONARIO-ESCOLARIDADE.
+
+           REWRITE FUNCIONARIO-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERRO AO ALTERAR O CODIGO "
+                       FUNCIONARIO-CODIGO
+                   SET HOUVE-ERRO-NA-RODADA TO TRUE
+               NOT INVALID KEY
+                   MOVE "A" TO HIST-OPERACAO
+                   PERFORM GRAVA-HISTORICO
+           END-REWRITE.
+
+       EXCLUI-REGISTRO.
+      *    Le o registro pela chave e so exclui se ele existir
+           DISPLAY "INFORME O CODIGO DO FUNCIONARIO A EXCLUIR:".
+           ACCEPT FUNCIONARIO-CODIGO.
+           READ ARQUIVO-FUNCIONARIO
+               INVALID KEY
+                   DISPLAY "CODIGO " FUNCIONARIO-CODIGO
+                       " NAO ENCONTRADO"
+                   SET HOUVE-ERRO-NA-RODADA TO TRUE
+               NOT INVALID KEY
+                   DELETE ARQUIVO-FUNCIONARIO RECORD
+                       INVALID KEY
+                           DISPLAY "ERRO AO EXCLUIR CODIGO "
+                               FUNCIONARIO-CODIGO
+                           SET HOUVE-ERRO-NA-RODADA TO TRUE
+                       NOT INVALID KEY
+                           MOVE "E" TO HIST-OPERACAO
+                           PERFORM GRAVA-HISTORICO
+           END-READ.
+
+       CONSULTA-POR-NOME.
+      *    Usa a chave alternativa FUNCIONARIO-NOME (com duplicatas)
+      *    pra posicionar no primeiro funcionario com esse nome e
+      *    listar todos os que tiverem o mesmo nome, em vez de so
+      *    achar 1 registro
+           DISPLAY "INFORME O NOME DO FUNCIONARIO A CONSULTAR:".
+           ACCEPT NOME-CONSULTADO.
+           MOVE NOME-CONSULTADO TO FUNCIONARIO-NOME.
+           MOVE "N" TO ACHOU-CONSULTA.
+
+           START ARQUIVO-FUNCIONARIO KEY IS = FUNCIONARIO-NOME
+               INVALID KEY
+                   MOVE "S" TO FIM-CONSULTA
+               NOT INVALID KEY
+                   MOVE "N" TO FIM-CONSULTA
+           END-START.
+
+           PERFORM EXIBE-CONSULTA UNTIL FIM-CONSULTA = "S".
+
+           IF ACHOU-CONSULTA = "N"
+               DISPLAY "NENHUM FUNCIONARIO ENCONTRADO COM O NOME "
+                   NOME-CONSULTADO
+           END-IF.
+
+       EXIBE-CONSULTA.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-CONSULTA
+           END-READ.
+           IF FIM-CONSULTA = "N"
+               IF FUNCIONARIO-NOME NOT = NOME-CONSULTADO
+                   MOVE "S" TO FIM-CONSULTA
+               ELSE
+                   MOVE "S" TO ACHOU-CONSULTA
+                   DISPLAY "CODIGO: " FUNCIONARIO-CODIGO
+                   DISPLAY "NOME: " FUNCIONARIO-NOME
+                   DISPLAY "ENDERECO: " FUNCIONARIO-ENDERECO
+                   DISPLAY "TELEFONE: " FUNCIONARIO-TELEFONE
+                   DISPLAY "SITUACAO: " FUNCIONARIO-SITUACAO
+                   DISPLAY "-------------------------------------"
+               END-IF
+           END-IF.
 
-           WRITE FUNCIONARIO-REGISTRO INVALID KEY
-           DISPLAY "CODIGO " FUNCIONARIO-CODIGO " JA CADASTRADO".
+       GRAVA-STATUS-EXECUCAO.
+      *    Anexa 1 linha de status ao final do arquivo compartilhado,
+      *    com o total de insercoes/alteracoes/exclusoes desta rodada
+           OPEN EXTEND ARQUIVO-STATUS-EXECUCAO.
+           MOVE "PROG37" TO STATUS-PROGRAMA.
+           MOVE DATA-EXECUCAO TO STATUS-DATA.
+           ACCEPT STATUS-HORA FROM TIME.
+           IF ARQUIVO-COM-ERRO OR HOUVE-ERRO-NA-RODADA
+               SET STATUS-EXECUCAO-COM-ERRO TO TRUE
+           ELSE
+               SET STATUS-EXECUCAO-OK TO TRUE
+           END-IF.
+           MOVE TOTAL-PROCESSADOS TO STATUS-TOTAL-PROCESSADO.
+           WRITE LINHA-STATUS-EXECUCAO.
+           CLOSE ARQUIVO-STATUS-EXECUCAO.
