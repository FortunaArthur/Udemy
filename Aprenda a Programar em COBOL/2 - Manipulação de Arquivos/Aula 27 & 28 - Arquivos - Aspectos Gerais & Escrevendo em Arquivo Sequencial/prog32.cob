@@ -1,56 +1,472 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG32.
       *    Programa para Manipular Arquivos
+      *
+      *    HISTORICO DE ALTERACOES
+      *    clientes.dat passou a ser indexado por CLIENTE-CODIGO, para
+      *    permitir acesso direto a 1 cliente em vez de sempre gravar
+      *    no final do arquivo sequencial.
+      *    Incluida opcao de Alterar e Excluir Cliente, alem de
+      *    Adicionar, agora que o arquivo e indexado pela chave.
+      *    ADCIONA-REGISTROS passou a rejeitar EMAIL/TELEFONE ja
+      *    cadastrados antes do WRITE, varrendo o arquivo inteiro.
+      *    Cliente novo entra sempre como CLIENTE-ATIVO; o status
+      *    pode ser mudado para Inativo em vez de excluir o cadastro.
+      *    No final da execucao o programa mostra quantos clientes
+      *    foram adicionados nesta rodada e quantos existem no total.
+      *    ADCIONA-REGISTROS passou a validar NOME e TELEFONE antes
+      *    de gravar, em vez de aceitar qualquer coisa digitada.
+      *    Cada cliente gravado passou a ser registrado, com data,
+      *    no arquivo de historico HIST-CLIENTES.DAT.
+      *    Incluido checkpoint do cadastro em PROG32.CKP: a cada
+      *    cliente gravado o ultimo codigo e o total da rodada sao
+      *    salvos, e o inicio do programa mostra o checkpoint anterior,
+      *    caso a rodada tenha sido interrompida antes do fim.
+      *    Incluida checagem de totais de controle ao final da rodada:
+      *    TOTAL-NO-ARQUIVO-INICIAL + ADICIONADOS - EXCLUIDOS tem que
+      *    bater com o total final, senao avisa que algo ficou errado.
+      *    HIST-CLIENTES.DAT passou a ser a trilha de auditoria do
+      *    cadastro: registra OPERADOR e HORA, alem da data, e agora
+      *    tambem registra Alteracao e Exclusao, nao so Adicao.
+      *    Incluida a gravacao do status de fim de execucao em
+      *    STATUS_EXECUCOES.DAT, para outro job ou operador conferir
+      *    o resultado da rodada sem precisar ler o console.
+      *    Incluido o campo CLIENTE-DATA-CADASTRO, gravado na inclusao
+      *    do cliente; a data de cadastro nao entra na tela de
+      *    alteracao, pois e fixada no momento em que o cliente entrou.
+      *    Incluido o campo CLIENTE-FILIAL (codigo da regiao/filial do
+      *    cliente), na inclusao e tambem na tela de alteracao, pois o
+      *    cliente pode ser transferido de filial.
+      *    Incluida a tabela CLIENTE-ENDERECO-ANTERIOR (ate 5), que
+      *    guarda os enderecos anteriores do cliente: toda vez que o
+      *    endereco e alterado, o valor antigo e arquivado na tabela
+      *    antes de ser sobrescrito.
+      *    LINHA-HISTORICO (hist_clientes.dat) passou a vir de
+      *    FDHISTCLIENTE.cob, em vez de declarada aqui, ja que o
+      *    PROG49 le o mesmo arquivo e tinha que repetir o layout.
+      *    FILIAL-TABELA-INIT/FILIAL-TABELA e VALIDA-FILIAL passaram
+      *    a ser feitos pelo PROG62 (Sub-rotina de Validacao de
+      *    Filial), ja que o PROG61 precisava validar filial do mesmo
+      *    jeito no carregamento do fornecedor e tinha que repetir a
+      *    tabela e a rotina de validacao.
+      *    ARQUIVA-ENDERECO-ANTERIOR passou a estar cheio a tabela de
+      *    enderecos e descartar o mais antigo em vez de so ignorar o
+      *    endereco novo.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION. *>AKI VC ESTÁ CRIANDO O NOME E O TIPO DO ARQUIVO QUE OS DADOS SERÃO SALVOS*>
        FILE-CONTROL.
-           SELECT OPTIONAL ARQUIVO-CLIENTE
-           ASSIGN TO "clientes.dat"
-           ORGANISATION IS SEQUENTIAL. *> aki é a forma de organização dos dados, pelo q parece*>
+           COPY "SELCLIENTE.cob".
+
+           SELECT ARQUIVO-HISTORICO
+           ASSIGN TO "hist_clientes.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARQUIVO-CHECKPOINT
+           ASSIGN TO "prog32.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           COPY "SELSTATUS.cob".
 
        DATA DIVISION.
        FILE SECTION.
-       FD ARQUIVO-CLIENTE.
+           COPY "FDCLIENTE.cob".
+
+           COPY "FDHISTCLIENTE.cob".
 
-       01  CLIENTE-REGISTRO.
-           05 CLIENTE-NOME PIC X(20).
-           05 CLIENTE-ENDERECO PIC X(50).
-           05 CLIENTE-TELEFONE PIC X(15).
-           05 CLIENTE-EMAIL PIC X(30).
+       FD ARQUIVO-CHECKPOINT.
+
+       01  LINHA-CHECKPOINT.
+           05 CKP-ULTIMO-CODIGO PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CKP-TOTAL-ADICIONADOS PIC 9(6).
+
+           COPY "FDSTATUS.cob".
 
        WORKING-STORAGE SECTION.
 
+       01  CHECKPOINT-FILE-STATUS PIC X(2).
+
        01  RESPOSTA PIC X.
+       01  OPERACAO PIC X.
+       01  CLIENTE-FILE-STATUS PIC X(2).
+       01  DATA-EXECUCAO PIC 9(6).
+       01  OPERADOR-ID PIC X(10).
+
+       01  NOVO-CLIENTE-REGISTRO.
+           05 NOVO-CODIGO PIC 9(6).
+           05 NOVO-NOME PIC X(20).
+           05 NOVO-ENDERECO PIC X(50).
+           05 NOVO-TELEFONE PIC X(15).
+           05 NOVO-EMAIL PIC X(30).
+           05 NOVO-FILIAL PIC X(4).
+
+       01  DUPLICADO-FLAG PIC X VALUE "N".
+       01  FIM-VARREDURA PIC X VALUE "N".
+
+       01  VALIDACAO-FLAG PIC X VALUE "S".
+           88 CAMPOS-VALIDOS VALUE "S".
+           88 CAMPOS-INVALIDOS VALUE "N".
+
+       01  CONTATO-VALIDACAO-FLAG PIC X VALUE "S".
+           88 CONTATO-VALIDO VALUE "S".
+           88 CONTATO-INVALIDO VALUE "N".
+
+       01  INDICE-ENDERECO-HIST PIC 9.
+       01  FILIAL-CANDIDATA PIC X(4).
+
+       01  FILIAL-VALIDACAO-FLAG PIC X VALUE "N".
+           88 FILIAL-ENCONTRADA VALUE "S".
+           88 FILIAL-NAO-ENCONTRADA VALUE "N".
+
+       01  TOTAL-ADICIONADOS PIC 9(6) VALUE 0.
+       01  TOTAL-EXCLUIDOS PIC 9(6) VALUE 0.
+       01  TOTAL-NO-ARQUIVO PIC 9(6) VALUE 0.
+       01  TOTAL-NO-ARQUIVO-INICIAL PIC 9(6) VALUE 0.
+       01  TOTAL-ESPERADO PIC 9(6) VALUE 0.
+       01  FIM-CONTAGEM PIC X VALUE "N".
+
+       01  EXECUCAO-FLAG PIC X VALUE "S".
+           88 EXECUCAO-SEM-ERRO VALUE "S".
+           88 EXECUCAO-COM-ERRO VALUE "N".
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
 
-           OPEN EXTEND ARQUIVO-CLIENTE. *> aki abre o registro*>
+           OPEN I-O ARQUIVO-CLIENTE. *> aki abre o registro, agora com acesso direto pela chave*>
+           OPEN EXTEND ARQUIVO-HISTORICO.
+           ACCEPT DATA-EXECUCAO FROM DATE.
+
+           DISPLAY "INFORME SEU CODIGO DE OPERADOR:".
+           ACCEPT OPERADOR-ID.
+
+           PERFORM EXIBE-CHECKPOINT-ANTERIOR.
+
+           PERFORM CONTA-CLIENTES-NO-ARQUIVO.
+           MOVE TOTAL-NO-ARQUIVO TO TOTAL-NO-ARQUIVO-INICIAL.
 
            MOVE "S" TO RESPOSTA.
 
-           PERFORM ADCIONA-REGISTROS UNTIL RESPOSTA = "N".
-      * Faz o ADICIONA-REGISTROS e PARE quando RESPOSTA = "N"
+           PERFORM MANTEM-REGISTROS UNTIL RESPOSTA = "N".
+      * Faz o MANTEM-REGISTROS e PARE quando RESPOSTA = "N"
+
+           PERFORM CONTA-CLIENTES-NO-ARQUIVO.
+           DISPLAY "CLIENTES ADICIONADOS NESTA EXECUCAO: "
+               TOTAL-ADICIONADOS.
+           DISPLAY "CLIENTES EXCLUIDOS NESTA EXECUCAO: " TOTAL-EXCLUIDOS.
+           DISPLAY "TOTAL DE CLIENTES NO ARQUIVO: " TOTAL-NO-ARQUIVO.
+
+           PERFORM VERIFICA-TOTAIS-DE-CONTROLE.
+           PERFORM GRAVA-STATUS-EXECUCAO.
 
            CLOSE ARQUIVO-CLIENTE.*>aki fecha o programa, se a passar do PERFORM*>
+           CLOSE ARQUIVO-HISTORICO.
 
        PROGRAM-DONE.
-           STOP RUN.
+           GOBACK.
+
+       EXIBE-CHECKPOINT-ANTERIOR.
+      *    Mostra o ultimo checkpoint salvo, se a rodada anterior
+      *    tiver sido interrompida antes de terminar
+           OPEN INPUT ARQUIVO-CHECKPOINT.
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ ARQUIVO-CHECKPOINT
+                   AT END
+                       DISPLAY "NENHUM CHECKPOINT ANTERIOR ENCONTRADO"
+                   NOT AT END
+                       DISPLAY "CHECKPOINT ANTERIOR - ULTIMO CODIGO: "
+                           CKP-ULTIMO-CODIGO " TOTAL ADICIONADOS: "
+                           CKP-TOTAL-ADICIONADOS
+               END-READ
+               CLOSE ARQUIVO-CHECKPOINT
+           ELSE
+               DISPLAY "NENHUM CHECKPOINT ANTERIOR ENCONTRADO"
+      *        instalacao nova, sem prog32.ckp ainda - o OPEN INPUT
+      *        acima abriu mesmo com status <> "00"; tem que fechar
+      *        senao o OPEN OUTPUT do GRAVA-CHECKPOINT falha (status
+      *        41, arquivo ja aberto) e o checkpoint nunca e gravado
+               CLOSE ARQUIVO-CHECKPOINT
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+      *    Regrava o checkpoint do zero com o estado atual da rodada
+           OPEN OUTPUT ARQUIVO-CHECKPOINT.
+           MOVE CLIENTE-CODIGO TO CKP-ULTIMO-CODIGO.
+           MOVE TOTAL-ADICIONADOS TO CKP-TOTAL-ADICIONADOS.
+           WRITE LINHA-CHECKPOINT.
+           CLOSE ARQUIVO-CHECKPOINT.
+
+       MANTEM-REGISTROS.
+           DISPLAY "-------------"
+           DISPLAY "(A)dicionar (M)odificar (E)xcluir Cliente?".
+           ACCEPT OPERACAO.
+
+           EVALUATE OPERACAO
+               WHEN "A"
+                   PERFORM ADCIONA-REGISTROS
+               WHEN "M"
+                   PERFORM ALTERA-REGISTRO
+               WHEN "E"
+                   PERFORM EXCLUI-REGISTRO
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+
+           DISPLAY "Deseja continuar no cadastro? (S/N)".
+           ACCEPT RESPOSTA.
 
        ADCIONA-REGISTROS.
-           MOVE SPACE TO CLIENTE-REGISTRO. *> Iniciar o registro com espaço em branco*>
+           MOVE SPACE TO NOVO-CLIENTE-REGISTRO. *> Iniciar o registro com espaço em branco*>
+           DISPLAY "Informe o Codigo do Cliente:".
+           ACCEPT NOVO-CODIGO.
            DISPLAY "Informe o Nome:".
-           ACCEPT CLIENTE-NOME.
+           ACCEPT NOVO-NOME.
            DISPLAY "Informe o Endereço:"
-           ACCEPT CLIENTE-ENDERECO.
+           ACCEPT NOVO-ENDERECO.
            DISPLAY "Informe o Telefone:"
-           ACCEPT CLIENTE-TELEFONE.
+           ACCEPT NOVO-TELEFONE.
            DISPLAY "Informe o Email".
+           ACCEPT NOVO-EMAIL.
+           DISPLAY "Informe a Filial (Codigo):"
+           ACCEPT NOVO-FILIAL.
+
+           PERFORM VALIDA-CAMPOS.
+
+           IF CAMPOS-INVALIDOS
+               DISPLAY "CADASTRO NAO GRAVADO, CORRIJA OS CAMPOS"
+               SET EXECUCAO-COM-ERRO TO TRUE
+           ELSE
+               PERFORM VERIFICA-DUPLICADO
+               IF DUPLICADO-FLAG = "S"
+                   DISPLAY "EMAIL OU TELEFONE JA CADASTRADO"
+                   SET EXECUCAO-COM-ERRO TO TRUE
+               ELSE
+                   MOVE SPACE TO CLIENTE-REGISTRO
+                   MOVE NOVO-CODIGO TO CLIENTE-CODIGO
+                   MOVE NOVO-NOME TO CLIENTE-NOME
+                   MOVE NOVO-ENDERECO TO CLIENTE-ENDERECO
+                   MOVE NOVO-TELEFONE TO CLIENTE-TELEFONE
+                   MOVE NOVO-EMAIL TO CLIENTE-EMAIL
+                   MOVE NOVO-FILIAL TO CLIENTE-FILIAL
+                   SET CLIENTE-ATIVO TO TRUE
+                   MOVE DATA-EXECUCAO TO CLIENTE-DATA-CADASTRO
+                   MOVE ZERO TO CLIENTE-QTDE-ENDERECOS
+                   WRITE CLIENTE-REGISTRO
+                       INVALID KEY
+                           DISPLAY "CODIGO " CLIENTE-CODIGO
+                               " JA CADASTRADO"
+                           SET EXECUCAO-COM-ERRO TO TRUE
+                       NOT INVALID KEY
+                           ADD 1 TO TOTAL-ADICIONADOS
+                           MOVE "A" TO HIST-OPERACAO
+                           PERFORM GRAVA-HISTORICO
+                           PERFORM GRAVA-CHECKPOINT
+      *> aki ele escreve no arquivo, pela chave CLIENTE-CODIGO*>
+               END-IF
+           END-IF.
+
+       GRAVA-HISTORICO.
+      *    Registra na trilha de auditoria quem mudou o que e quando;
+      *    HIST-OPERACAO ja vem preenchido por quem chamou (A/M/E)
+           MOVE DATA-EXECUCAO TO HIST-DATA.
+           ACCEPT HIST-HORA FROM TIME.
+           MOVE OPERADOR-ID TO HIST-OPERADOR.
+           MOVE CLIENTE-CODIGO TO HIST-CODIGO.
+           MOVE CLIENTE-NOME TO HIST-NOME.
+           WRITE LINHA-HISTORICO.
+
+       VALIDA-CAMPOS.
+      *    Rejeita nome em branco e usa a rotina comum de PROG45 para
+      *    validar TELEFONE/EMAIL, no mesmo padrao do cadastro de
+      *    funcionarios
+           SET CAMPOS-VALIDOS TO TRUE.
+           IF NOVO-NOME = SPACE
+               DISPLAY "NOME NAO PODE FICAR EM BRANCO"
+               SET CAMPOS-INVALIDOS TO TRUE
+           END-IF.
+
+           CALL "PROG45" USING NOVO-TELEFONE NOVO-EMAIL
+               CONTATO-VALIDACAO-FLAG.
+           IF CONTATO-INVALIDO
+               DISPLAY "TELEFONE DEVE CONTER SOMENTE NUMEROS E EMAIL "
+                   "DEVE CONTER @"
+               SET CAMPOS-INVALIDOS TO TRUE
+           END-IF.
+
+           MOVE NOVO-FILIAL TO FILIAL-CANDIDATA.
+           CALL "PROG62" USING FILIAL-CANDIDATA FILIAL-VALIDACAO-FLAG.
+           IF FILIAL-NAO-ENCONTRADA
+               DISPLAY "FILIAL " FILIAL-CANDIDATA
+                   " NAO CONSTA NA TABELA DE FILIAIS"
+               SET CAMPOS-INVALIDOS TO TRUE
+           END-IF.
+
+       VERIFICA-DUPLICADO.
+      *    Varre o arquivo do inicio procurando EMAIL ou TELEFONE iguais
+           MOVE "N" TO DUPLICADO-FLAG.
+           MOVE "N" TO FIM-VARREDURA.
+           MOVE ZEROS TO CLIENTE-CODIGO.
+           START ARQUIVO-CLIENTE KEY IS NOT LESS THAN CLIENTE-CODIGO
+               INVALID KEY
+                   MOVE "S" TO FIM-VARREDURA
+           END-START.
+           PERFORM VARRE-CLIENTES
+               UNTIL FIM-VARREDURA = "S" OR DUPLICADO-FLAG = "S".
+
+       VARRE-CLIENTES.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-VARREDURA
+           END-READ.
+           IF FIM-VARREDURA = "N"
+               IF CLIENTE-EMAIL = NOVO-EMAIL
+                  OR CLIENTE-TELEFONE = NOVO-TELEFONE
+                   MOVE "S" TO DUPLICADO-FLAG
+               END-IF
+           END-IF.
+
+       ALTERA-REGISTRO.
+      *    Le o registro pela chave e so regrava se ele existir
+           DISPLAY "Informe o Codigo do Cliente a Alterar:".
+           ACCEPT CLIENTE-CODIGO.
+           READ ARQUIVO-CLIENTE
+               INVALID KEY
+                   DISPLAY "CODIGO " CLIENTE-CODIGO " NAO ENCONTRADO"
+                   SET EXECUCAO-COM-ERRO TO TRUE
+               NOT INVALID KEY
+                   PERFORM ALTERA-CAMPOS
+           END-READ.
+
+       ALTERA-CAMPOS.
+           DISPLAY "Novo Nome:".
+           ACCEPT CLIENTE-NOME.
+           DISPLAY "Novo Endereço:"
+           PERFORM ARQUIVA-ENDERECO-ANTERIOR.
+           ACCEPT CLIENTE-ENDERECO.
+           DISPLAY "Novo Telefone:"
+           ACCEPT CLIENTE-TELEFONE.
+           DISPLAY "Novo Email:"
            ACCEPT CLIENTE-EMAIL.
+           DISPLAY "Nova Filial (Codigo):"
+           ACCEPT CLIENTE-FILIAL.
+           DISPLAY "Novo Status (A-Ativo / I-Inativo):"
+           ACCEPT CLIENTE-STATUS.
 
-           WRITE CLIENTE-REGISTRO.*> aki ele escreve no arquivo*>
+           MOVE CLIENTE-FILIAL TO FILIAL-CANDIDATA.
+           CALL "PROG62" USING FILIAL-CANDIDATA FILIAL-VALIDACAO-FLAG.
+           IF FILIAL-NAO-ENCONTRADA
+               DISPLAY "FILIAL " FILIAL-CANDIDATA
+                   " NAO CONSTA NA TABELA DE FILIAIS, ALTERACAO "
+                   "NAO GRAVADA"
+               SET EXECUCAO-COM-ERRO TO TRUE
+           ELSE
+               REWRITE CLIENTE-REGISTRO
+                   INVALID KEY
+                       DISPLAY "ERRO AO ALTERAR O CODIGO "
+                           CLIENTE-CODIGO
+                       SET EXECUCAO-COM-ERRO TO TRUE
+                   NOT INVALID KEY
+                       MOVE "M" TO HIST-OPERACAO
+                       PERFORM GRAVA-HISTORICO
+               END-REWRITE
+           END-IF.
 
-           DISPLAY "-------------"
-           DISPLAY "Deseja Adcionar Outro Cliente? (S/N)".
-           ACCEPT RESPOSTA.
+       ARQUIVA-ENDERECO-ANTERIOR.
+      *    Guarda o endereco atual no historico antes de sobrescreve-lo,
+      *    no mesmo padrao de tabela OCCURS com contador usado no
+      *    PROG30, limitado as 5 posicoes da tabela. Com a tabela
+      *    cheia, desloca as posicoes 2-5 para 1-4 e grava o endereco
+      *    atual na posicao 5, descartando o mais antigo, em vez de
+      *    deixar o endereco novo sem historico.
+           IF CLIENTE-QTDE-ENDERECOS < 5
+               ADD 1 TO CLIENTE-QTDE-ENDERECOS
+               MOVE CLIENTE-ENDERECO
+                   TO CLIENTE-ENDERECO-HIST(CLIENTE-QTDE-ENDERECOS)
+               MOVE DATA-EXECUCAO
+                   TO CLIENTE-ENDERECO-HIST-DATA(CLIENTE-QTDE-ENDERECOS)
+           ELSE
+               DISPLAY "HISTORICO DE ENDERECOS CHEIO - ENDERECO MAIS "
+                   "ANTIGO DESCARTADO"
+               PERFORM DESLOCA-ENDERECO-HISTORICO
+                   VARYING INDICE-ENDERECO-HIST FROM 1 BY 1
+                   UNTIL INDICE-ENDERECO-HIST > 4
+               MOVE CLIENTE-ENDERECO TO CLIENTE-ENDERECO-HIST(5)
+               MOVE DATA-EXECUCAO TO CLIENTE-ENDERECO-HIST-DATA(5)
+           END-IF.
+
+       DESLOCA-ENDERECO-HISTORICO.
+           MOVE CLIENTE-ENDERECO-HIST(INDICE-ENDERECO-HIST + 1)
+               TO CLIENTE-ENDERECO-HIST(INDICE-ENDERECO-HIST).
+           MOVE CLIENTE-ENDERECO-HIST-DATA(INDICE-ENDERECO-HIST + 1)
+               TO CLIENTE-ENDERECO-HIST-DATA(INDICE-ENDERECO-HIST).
+
+       EXCLUI-REGISTRO.
+      *    Le o registro pela chave e so exclui se ele existir
+           DISPLAY "Informe o Codigo do Cliente a Excluir:".
+           ACCEPT CLIENTE-CODIGO.
+           READ ARQUIVO-CLIENTE
+               INVALID KEY
+                   DISPLAY "CODIGO " CLIENTE-CODIGO " NAO ENCONTRADO"
+                   SET EXECUCAO-COM-ERRO TO TRUE
+               NOT INVALID KEY
+                   DELETE ARQUIVO-CLIENTE RECORD
+                       INVALID KEY
+                           DISPLAY "ERRO AO EXCLUIR CODIGO "
+                               CLIENTE-CODIGO
+                           SET EXECUCAO-COM-ERRO TO TRUE
+                       NOT INVALID KEY
+                           ADD 1 TO TOTAL-EXCLUIDOS
+                           MOVE "E" TO HIST-OPERACAO
+                           PERFORM GRAVA-HISTORICO
+           END-READ.
+
+       VERIFICA-TOTAIS-DE-CONTROLE.
+      *    Confere se INICIAL + ADICIONADOS - EXCLUIDOS bate com o
+      *    total apurado no final da rodada
+           COMPUTE TOTAL-ESPERADO = TOTAL-NO-ARQUIVO-INICIAL
+               + TOTAL-ADICIONADOS - TOTAL-EXCLUIDOS.
+
+           IF TOTAL-ESPERADO = TOTAL-NO-ARQUIVO
+               DISPLAY "CONTROLE DE TOTAIS CONFERE"
+           ELSE
+               DISPLAY "CONTROLE DE TOTAIS NAO CONFERE - ESPERADO: "
+                   TOTAL-ESPERADO " ENCONTRADO: " TOTAL-NO-ARQUIVO
+               SET EXECUCAO-COM-ERRO TO TRUE
+           END-IF.
+
+       CONTA-CLIENTES-NO-ARQUIVO.
+      *    Varre o arquivo do inicio so para contar quantos sobraram
+           MOVE 0 TO TOTAL-NO-ARQUIVO.
+           MOVE "N" TO FIM-CONTAGEM.
+           MOVE ZEROS TO CLIENTE-CODIGO.
+           START ARQUIVO-CLIENTE KEY IS NOT LESS THAN CLIENTE-CODIGO
+               INVALID KEY
+                   MOVE "S" TO FIM-CONTAGEM
+           END-START.
+           PERFORM CONTA-PROXIMO-CLIENTE UNTIL FIM-CONTAGEM = "S".
+
+       CONTA-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-CONTAGEM
+           END-READ.
+           IF FIM-CONTAGEM = "N"
+               ADD 1 TO TOTAL-NO-ARQUIVO
+           END-IF.
+
+       GRAVA-STATUS-EXECUCAO.
+      *    Anexa 1 linha de status ao final do arquivo compartilhado,
+      *    com o total de clientes adicionados nesta rodada
+           OPEN EXTEND ARQUIVO-STATUS-EXECUCAO.
+           MOVE "PROG32" TO STATUS-PROGRAMA.
+           MOVE DATA-EXECUCAO TO STATUS-DATA.
+           ACCEPT STATUS-HORA FROM TIME.
+           IF EXECUCAO-SEM-ERRO
+               SET STATUS-EXECUCAO-OK TO TRUE
+           ELSE
+               SET STATUS-EXECUCAO-COM-ERRO TO TRUE
+           END-IF.
+           MOVE TOTAL-ADICIONADOS TO STATUS-TOTAL-PROCESSADO.
+           WRITE LINHA-STATUS-EXECUCAO.
+           CLOSE ARQUIVO-STATUS-EXECUCAO.
